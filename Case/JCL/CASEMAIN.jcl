@@ -0,0 +1,116 @@
+//CASEMAIN JOB (ACCTNO),'INVENTORY MASTER RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*  CASEMAIN -- PRODUCTION RUN OF THE INVENTORY MASTER REPORT
+//*              (PGM=MAIN, WITH GETREC/RPTREC/FMTREC4/LOGGER CALLED
+//*              IN-LINE UNDER IT).
+//*
+//*  TO RERUN A FAILED CASEMAIN SUBMISSION, RESUBMIT WITH
+//*  RESTART=STEP020.  STEP010 ONLY STAGES THE WORK DATASETS THIS
+//*  RUN WRITES TO AND DOES NOT NEED TO REPEAT -- MAIN'S OWN
+//*  CHECKPOINT LOGIC (CASECKPT) PICKS THE RUN BACK UP FROM THE LAST
+//*  SAVED CHECKPOINT ONCE STEP020 IS REDRIVEN, AND RPTREC REOPENS
+//*  CASERPT AND ITS COMPANION REPORT FILES WITH EXTEND RATHER THAN
+//*  OUTPUT ON A RESTART SO THE PRIOR ATTEMPT'S PRINTED OUTPUT IS NOT
+//*  LOST -- SINCE STEP010 IS SKIPPED ON A RESTART RESUBMISSION, ALL
+//*  OF THOSE DATASETS SURVIVE FROM THE ORIGINAL SUBMISSION UNTOUCHED.
+//*
+//STEP010  EXEC PGM=IEFBR14
+//*
+//*        STAGE THIS RUN'S WORK DATASETS FRESH.  CASECKPT AND
+//*        CASRUNLG ARE NOT TOUCHED HERE -- THEY CARRY FORWARD
+//*        ACROSS RUNS FOR RESTART AND TREND HISTORY.
+//*
+//GTOTOUT  DD DSN=CASE.PROD.CASGTOT,DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//RPTOUT   DD DSN=CASE.PROD.CASERPT,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//RPTBOUT  DD DSN=CASE.PROD.CASERPTB,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//CSVOUT   DD DSN=CASE.PROD.CASCSV,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//RPT1OUT  DD DSN=CASE.PROD.CASRPT1,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//RPT2OUT  DD DSN=CASE.PROD.CASRPT2,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//RPT3OUT  DD DSN=CASE.PROD.CASRPT3,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//RPT4OUT  DD DSN=CASE.PROD.CASRPT4,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//GLOUT    DD DSN=CASE.PROD.CASGL,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//WHOUT    DD DSN=CASE.PROD.CASRPTW,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//VEXCOUT  DD DSN=CASE.PROD.CASVEXC,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//*
+//STEP020  EXEC PGM=MAIN,COND=(4,LT,STEP010)
+//*
+//*        LANGUAGE ENVIRONMENT RUNTIME -- LOGGER CALLS CEEMOUT AND
+//*        CEEWHO, SO THE LE RUNTIME LIBRARY AND MESSAGE DESTINATION
+//*        DDNAMES MUST BE PRESENT IN THIS STEP.
+//*
+//STEPLIB  DD DSN=CEE.SCEERUN,DISP=SHR
+//         DD DSN=CASE.PROD.LOADLIB,DISP=SHR
+//CEEDUMP  DD SYSOUT=*
+//CEEMSG   DD SYSOUT=*
+//CEEOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*        MAIN'S OWN FILES.
+//*
+//CTLCARD  DD DSN=CASE.PROD.CTLCARD,DISP=SHR
+//CASECKPT DD DSN=CASE.PROD.CASECKPT,DISP=OLD
+//CASGTOT  DD DSN=CASE.PROD.CASGTOT,DISP=OLD
+//CASRUNLG DD DSN=CASE.PROD.CASRUNLG,DISP=(MOD,KEEP,KEEP)
+//*
+//*        GETREC -- THE INVENTORY MASTER EXTRACT, THE PRIOR-PERIOD
+//*        EXTRACT USED FOR DELTA COMPARISONS, AND THE OPTIONAL
+//*        REORDER-THRESHOLD OVERRIDE FILE.  ALL THREE ARE VSAM KSDS
+//*        AND CARRY THEIR DCB ATTRIBUTES IN THE CATALOG.
+//*
+//CASEIN   DD DSN=CASE.PROD.CASEIN,DISP=SHR
+//CASEINP  DD DSN=CASE.PROD.CASEINP,DISP=SHR
+//OVRCTL   DD DSN=CASE.PROD.OVRCTL,DISP=SHR
+//*
+//*        RPTREC -- THE PRINTED REPORT, ITS OPEN-FAILURE BACKUP
+//*        COPY, THE CSV EXTRACT, THE CATEGORY ROUTING CONTROL FILE
+//*        AND ITS FOUR ROUTED OUTPUTS, THE GENERAL-LEDGER INTERFACE
+//*        FILE, THE WAREHOUSE SUBTOTAL REPORT, AND THE VALUE
+//*        EXCEPTION LISTING.
+//*
+//CASERPT  DD DSN=CASE.PROD.CASERPT,DISP=OLD
+//CASERPTB DD DSN=CASE.PROD.CASERPTB,DISP=OLD
+//CASCSV   DD DSN=CASE.PROD.CASCSV,DISP=OLD
+//RPTCTL   DD DSN=CASE.PROD.RPTCTL,DISP=SHR
+//CASRPT1  DD DSN=CASE.PROD.CASRPT1,DISP=OLD
+//CASRPT2  DD DSN=CASE.PROD.CASRPT2,DISP=OLD
+//CASRPT3  DD DSN=CASE.PROD.CASRPT3,DISP=OLD
+//CASRPT4  DD DSN=CASE.PROD.CASRPT4,DISP=OLD
+//CASGL    DD DSN=CASE.PROD.CASGL,DISP=OLD
+//CASRPTW  DD DSN=CASE.PROD.CASRPTW,DISP=OLD
+//CASVEXC  DD DSN=CASE.PROD.CASVEXC,DISP=OLD
+//*
+//*        LOGGER'S AUDIT TRAIL.
+//*
+//LOGAUDIT DD DSN=CASE.PROD.LOGAUDIT,DISP=(MOD,KEEP,KEEP)
+//*
+//STEP030  EXEC PGM=IEFBR14,COND=(4,LT,STEP020)
+//*
+//*        RELEASE UNUSED SPACE ON THE REPORT DATASETS NOW THAT
+//*        STEP020 HAS COMPLETED CLEANLY.
+//*
+//RPTREL   DD DSN=CASE.PROD.CASERPT,DISP=(OLD,KEEP)
+//GTOTREL  DD DSN=CASE.PROD.CASGTOT,DISP=(OLD,KEEP)
