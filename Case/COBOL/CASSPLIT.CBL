@@ -0,0 +1,377 @@
+       identification division.
+       program-id. CASSPLIT.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT SPL-CTL-FILE ASSIGN TO SPLITCTL
+              FILE STATUS IS SPL-CTL-STATUS.
+      *
+      *    EACH PARTITION OUTPUT IS LOADED AS ITS OWN VSAM KSDS, KEYED
+      *    THE SAME WAY AS CASEIN (9-BYTE PART NUMBER AT OFFSET 0 OF AN
+      *    80-BYTE RECORD), SO A PER-PARTITION MAIN JOB STEP CAN POINT
+      *    ITS CASEIN DD STRAIGHT AT ONE OF THESE AND RUN THROUGH
+      *    GETREC UNCHANGED.  RECORDS ARRIVE FROM CASEIN IN ASCENDING
+      *    PART-NUMBER SEQUENCE ALREADY, SO EACH PARTITION'S OWN RECORDS
+      *    STAY IN ASCENDING KEY SEQUENCE FOR THE INITIAL KSDS LOAD, AND
+      *    THE '999999999' TRAILER KEY SORTS HIGHEST OF ALL.
+      *
+           SELECT PART1-FILE ASSIGN TO CASPART1
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS PART1-KEY
+              FILE STATUS IS PART1-STATUS.
+           SELECT PART2-FILE ASSIGN TO CASPART2
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS PART2-KEY
+              FILE STATUS IS PART2-STATUS.
+           SELECT PART3-FILE ASSIGN TO CASPART3
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS PART3-KEY
+              FILE STATUS IS PART3-STATUS.
+           SELECT PART4-FILE ASSIGN TO CASPART4
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS PART4-KEY
+              FILE STATUS IS PART4-STATUS.
+           SELECT PARTX-FILE ASSIGN TO CASPARTX
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS PARTX-KEY
+              FILE STATUS IS PARTX-STATUS.
+       data division.
+       file section.
+       FD  SPL-CTL-FILE.
+       01 SPL-CTL-RECORD.
+           copy SPLITCTL.
+       FD  PART1-FILE.
+       01 PART1-REC.
+           05 PART1-KEY          PIC X(09).
+           05 FILLER             PIC X(71).
+       FD  PART2-FILE.
+       01 PART2-REC.
+           05 PART2-KEY          PIC X(09).
+           05 FILLER             PIC X(71).
+       FD  PART3-FILE.
+       01 PART3-REC.
+           05 PART3-KEY          PIC X(09).
+           05 FILLER             PIC X(71).
+       FD  PART4-FILE.
+       01 PART4-REC.
+           05 PART4-KEY          PIC X(09).
+           05 FILLER             PIC X(71).
+       FD  PARTX-FILE.
+       01 PARTX-REC.
+           05 PARTX-KEY          PIC X(09).
+           05 FILLER             PIC X(71).
+       working-storage section.
+       01 IN-DATA             PIC X(80).
+       01 IN-DATA-FIELDS REDEFINES IN-DATA.
+       copy DEFINP.
+       01 SPL-CTL-STATUS      PIC X(02).
+       01 PART1-STATUS        PIC X(02).
+       01 PART2-STATUS        PIC X(02).
+       01 PART3-STATUS        PIC X(02).
+       01 PART4-STATUS        PIC X(02).
+       01 PARTX-STATUS        PIC X(02).
+       01 PART-WRITE-ERROR-FLAG PIC X(01) VALUE 'N'.
+           88 PART-WRITE-ERROR-FOUND VALUE 'Y'.
+       01 WS-PART-WRITE-MSG.
+           05 FILLER          PIC X(19)
+              VALUE 'SPL900: write fail '.
+           05 MSG-PART-PARTNO PIC X(09).
+           05 FILLER          PIC X(09) VALUE ' status: '.
+           05 MSG-PART-STATUS PIC X(02).
+       01 SEL-CATEGORY        PIC X(03) EXTERNAL.
+       01 SEL-PARTNO-LOW      PIC X(09) EXTERNAL.
+       01 SEL-PARTNO-HIGH     PIC X(09) EXTERNAL.
+       01 SEL-WAREHOUSE       PIC X(03) EXTERNAL.
+       01 IO-ERROR-FLAG       PIC X(01) EXTERNAL.
+           88 IO-ERROR-FOUND      VALUE 'Y'.
+       01 IO-ERROR-STATUS     PIC X(02) EXTERNAL.
+       01 WS-IO-MSG.
+           05 FILLER            PIC X(23) VALUE
+              'GET005 CASEIN I/O ERROR'.
+           05 FILLER            PIC X(08) VALUE ' STATUS '.
+           05 MSG-IO-STATUS     PIC X(02).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 WS-SPL-CATEGORIES.
+           05 WS-CAT-LOW-1      PIC X(03).
+           05 WS-CAT-HIGH-1     PIC X(03).
+           05 WS-CAT-LOW-2      PIC X(03).
+           05 WS-CAT-HIGH-2     PIC X(03).
+           05 WS-CAT-LOW-3      PIC X(03).
+           05 WS-CAT-HIGH-3     PIC X(03).
+           05 WS-CAT-LOW-4      PIC X(03).
+           05 WS-CAT-HIGH-4     PIC X(03).
+       01 PART1-COUNT          PIC 9(05) VALUE 0.
+       01 PART2-COUNT          PIC 9(05) VALUE 0.
+       01 PART3-COUNT          PIC 9(05) VALUE 0.
+       01 PART4-COUNT          PIC 9(05) VALUE 0.
+       01 PARTX-COUNT          PIC 9(05) VALUE 0.
+       01 WS-TRAILER-REC       PIC X(80).
+       01 WS-TRAILER-FIELDS REDEFINES WS-TRAILER-REC.
+       copy DEFINP REPLACING ==I-PARTNO==       BY ==TR-PARTNO==
+                             ==I-DESCR==        BY ==TR-DESCR==
+                             ==I-UNITPR==       BY ==TR-UNITPR==
+                             ==I-QOH==          BY ==TR-QOH==
+                             ==I-QOO==          BY ==TR-QOO==
+                             ==I-RDRLVL==       BY ==TR-RDRLVL==
+                             ==I-OLDPTNO==      BY ==TR-OLDPTNO==
+                             ==I-ITEMCAT==      BY ==TR-ITEMCAT==
+                             ==I-VENDOR-CODE==  BY ==TR-VENDOR-CODE==
+                             ==I-LEAD-TIME==    BY ==TR-LEAD-TIME==
+                             ==I-WAREHOUSE==    BY ==TR-WAREHOUSE==
+                             ==I-AVG-USAGE==    BY ==TR-AVG-USAGE==
+                             ==I-DISCONT-FLAG== BY ==TR-DISCONT-FLAG==
+                             ==I-DISCONTINUED== BY ==TR-DISCONTINUED==
+                             ==I-UOM-CODE==     BY ==TR-UOM-CODE==
+                             ==I-UOM-EACH==     BY ==TR-UOM-EACH==
+                             ==I-UOM-CASE==     BY ==TR-UOM-CASE==
+                             ==I-UOM-BOX==      BY ==TR-UOM-BOX==
+                             ==I-UOM-DOZEN==    BY ==TR-UOM-DOZEN==.
+       01 WS-SPLIT-SUMMARY-LINE.
+           05 FILLER          PIC X(09) VALUE 'PART 1:  '.
+           05 SUM-PART1-COUNT PIC ZZZZ9.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(09) VALUE 'PART 2:  '.
+           05 SUM-PART2-COUNT PIC ZZZZ9.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(09) VALUE 'PART 3:  '.
+           05 SUM-PART3-COUNT PIC ZZZZ9.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(09) VALUE 'PART 4:  '.
+           05 SUM-PART4-COUNT PIC ZZZZ9.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(13) VALUE 'OVERFLOW:    '.
+           05 SUM-PARTX-COUNT PIC ZZZZ9.
+       procedure division.
+       MAINLINE.
+           MOVE 0 TO RETURN-CODE
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'SPL001: Starting program'
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-RECORDS UNTIL RETURN-CODE = 4
+           PERFORM TERMINATION
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'SPL999: All done'
+           GOBACK
+           .
+
+       INITIALIZATION.
+           MOVE SPACES TO SEL-CATEGORY
+           MOVE SPACES TO SEL-PARTNO-LOW
+           MOVE SPACES TO SEL-PARTNO-HIGH
+           MOVE SPACES TO SEL-WAREHOUSE
+
+           OPEN INPUT SPL-CTL-FILE
+           IF SPL-CTL-STATUS = '00'
+              READ SPL-CTL-FILE
+                 NOT AT END
+                    MOVE SPL-CAT-LOW-1  TO WS-CAT-LOW-1
+                    MOVE SPL-CAT-HIGH-1 TO WS-CAT-HIGH-1
+                    MOVE SPL-CAT-LOW-2  TO WS-CAT-LOW-2
+                    MOVE SPL-CAT-HIGH-2 TO WS-CAT-HIGH-2
+                    MOVE SPL-CAT-LOW-3  TO WS-CAT-LOW-3
+                    MOVE SPL-CAT-HIGH-3 TO WS-CAT-HIGH-3
+                    MOVE SPL-CAT-LOW-4  TO WS-CAT-LOW-4
+                    MOVE SPL-CAT-HIGH-4 TO WS-CAT-HIGH-4
+              END-READ
+              CLOSE SPL-CTL-FILE
+           END-IF
+
+           CALL 'GETREC' USING
+           BY CONTENT '1'
+           BY REFERENCE IN-DATA
+
+           OPEN OUTPUT PART1-FILE
+           OPEN OUTPUT PART2-FILE
+           OPEN OUTPUT PART3-FILE
+           OPEN OUTPUT PART4-FILE
+           OPEN OUTPUT PARTX-FILE
+
+           CALL 'GETREC' USING
+           BY CONTENT '2'
+           BY REFERENCE IN-DATA
+           IF IO-ERROR-FOUND
+              MOVE IO-ERROR-STATUS TO MSG-IO-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-IO-MSG
+           END-IF
+           .
+
+       PROCESS-RECORDS.
+           PERFORM ROUTE-RECORD
+
+           CALL 'GETREC' USING
+           BY CONTENT '2'
+           BY REFERENCE IN-DATA
+           IF IO-ERROR-FOUND
+              MOVE IO-ERROR-STATUS TO MSG-IO-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-IO-MSG
+           END-IF
+           .
+
+       ROUTE-RECORD.
+           EVALUATE TRUE
+              WHEN WS-CAT-LOW-1 NOT = SPACES
+                 AND I-ITEMCAT >= WS-CAT-LOW-1
+                 AND I-ITEMCAT <= WS-CAT-HIGH-1
+                 WRITE PART1-REC FROM IN-DATA
+                 PERFORM CHECK-PART1-STATUS
+                 ADD 1 TO PART1-COUNT
+              WHEN WS-CAT-LOW-2 NOT = SPACES
+                 AND I-ITEMCAT >= WS-CAT-LOW-2
+                 AND I-ITEMCAT <= WS-CAT-HIGH-2
+                 WRITE PART2-REC FROM IN-DATA
+                 PERFORM CHECK-PART2-STATUS
+                 ADD 1 TO PART2-COUNT
+              WHEN WS-CAT-LOW-3 NOT = SPACES
+                 AND I-ITEMCAT >= WS-CAT-LOW-3
+                 AND I-ITEMCAT <= WS-CAT-HIGH-3
+                 WRITE PART3-REC FROM IN-DATA
+                 PERFORM CHECK-PART3-STATUS
+                 ADD 1 TO PART3-COUNT
+              WHEN WS-CAT-LOW-4 NOT = SPACES
+                 AND I-ITEMCAT >= WS-CAT-LOW-4
+                 AND I-ITEMCAT <= WS-CAT-HIGH-4
+                 WRITE PART4-REC FROM IN-DATA
+                 PERFORM CHECK-PART4-STATUS
+                 ADD 1 TO PART4-COUNT
+              WHEN OTHER
+                 WRITE PARTX-REC FROM IN-DATA
+                 PERFORM CHECK-PARTX-STATUS
+                 ADD 1 TO PARTX-COUNT
+           END-EVALUATE
+           .
+
+       CHECK-PART1-STATUS.
+           IF PART1-STATUS NOT = '00'
+              MOVE 'Y'            TO PART-WRITE-ERROR-FLAG
+              MOVE I-PARTNO       TO MSG-PART-PARTNO
+              MOVE PART1-STATUS   TO MSG-PART-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-PART-WRITE-MSG
+           END-IF
+           .
+
+       CHECK-PART2-STATUS.
+           IF PART2-STATUS NOT = '00'
+              MOVE 'Y'            TO PART-WRITE-ERROR-FLAG
+              MOVE I-PARTNO       TO MSG-PART-PARTNO
+              MOVE PART2-STATUS   TO MSG-PART-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-PART-WRITE-MSG
+           END-IF
+           .
+
+       CHECK-PART3-STATUS.
+           IF PART3-STATUS NOT = '00'
+              MOVE 'Y'            TO PART-WRITE-ERROR-FLAG
+              MOVE I-PARTNO       TO MSG-PART-PARTNO
+              MOVE PART3-STATUS   TO MSG-PART-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-PART-WRITE-MSG
+           END-IF
+           .
+
+       CHECK-PART4-STATUS.
+           IF PART4-STATUS NOT = '00'
+              MOVE 'Y'            TO PART-WRITE-ERROR-FLAG
+              MOVE I-PARTNO       TO MSG-PART-PARTNO
+              MOVE PART4-STATUS   TO MSG-PART-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-PART-WRITE-MSG
+           END-IF
+           .
+
+       CHECK-PARTX-STATUS.
+           IF PARTX-STATUS NOT = '00'
+              MOVE 'Y'            TO PART-WRITE-ERROR-FLAG
+              MOVE I-PARTNO       TO MSG-PART-PARTNO
+              MOVE PARTX-STATUS   TO MSG-PART-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-PART-WRITE-MSG
+           END-IF
+           .
+
+       TERMINATION.
+           CALL 'GETREC' USING
+           BY CONTENT '9'
+           BY REFERENCE IN-DATA
+
+           IF PART1-COUNT > 0
+              PERFORM WRITE-PART1-TRAILER
+           END-IF
+           IF PART2-COUNT > 0
+              PERFORM WRITE-PART2-TRAILER
+           END-IF
+           IF PART3-COUNT > 0
+              PERFORM WRITE-PART3-TRAILER
+           END-IF
+           IF PART4-COUNT > 0
+              PERFORM WRITE-PART4-TRAILER
+           END-IF
+           IF PARTX-COUNT > 0
+              PERFORM WRITE-PARTX-TRAILER
+           END-IF
+
+           CLOSE PART1-FILE
+           CLOSE PART2-FILE
+           CLOSE PART3-FILE
+           CLOSE PART4-FILE
+           CLOSE PARTX-FILE
+
+           IF PART-WRITE-ERROR-FOUND
+              MOVE 16 TO RETURN-CODE
+           END-IF
+
+           MOVE PART1-COUNT TO SUM-PART1-COUNT
+           MOVE PART2-COUNT TO SUM-PART2-COUNT
+           MOVE PART3-COUNT TO SUM-PART3-COUNT
+           MOVE PART4-COUNT TO SUM-PART4-COUNT
+           MOVE PARTX-COUNT TO SUM-PARTX-COUNT
+           DISPLAY WS-SPLIT-SUMMARY-LINE
+           .
+
+       WRITE-PART1-TRAILER.
+           MOVE SPACES       TO WS-TRAILER-REC
+           MOVE '999999999'  TO TR-PARTNO
+           MOVE PART1-COUNT  TO TR-QOH
+           WRITE PART1-REC FROM WS-TRAILER-REC
+           PERFORM CHECK-PART1-STATUS
+           .
+
+       WRITE-PART2-TRAILER.
+           MOVE SPACES       TO WS-TRAILER-REC
+           MOVE '999999999'  TO TR-PARTNO
+           MOVE PART2-COUNT  TO TR-QOH
+           WRITE PART2-REC FROM WS-TRAILER-REC
+           PERFORM CHECK-PART2-STATUS
+           .
+
+       WRITE-PART3-TRAILER.
+           MOVE SPACES       TO WS-TRAILER-REC
+           MOVE '999999999'  TO TR-PARTNO
+           MOVE PART3-COUNT  TO TR-QOH
+           WRITE PART3-REC FROM WS-TRAILER-REC
+           PERFORM CHECK-PART3-STATUS
+           .
+
+       WRITE-PART4-TRAILER.
+           MOVE SPACES       TO WS-TRAILER-REC
+           MOVE '999999999'  TO TR-PARTNO
+           MOVE PART4-COUNT  TO TR-QOH
+           WRITE PART4-REC FROM WS-TRAILER-REC
+           PERFORM CHECK-PART4-STATUS
+           .
+
+       WRITE-PARTX-TRAILER.
+           MOVE SPACES       TO WS-TRAILER-REC
+           MOVE '999999999'  TO TR-PARTNO
+           MOVE PARTX-COUNT  TO TR-QOH
+           WRITE PARTX-REC FROM WS-TRAILER-REC
+           PERFORM CHECK-PARTX-STATUS
+           .
