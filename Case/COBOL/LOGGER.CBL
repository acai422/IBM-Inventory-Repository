@@ -1,27 +1,85 @@
-       identification division.                                         
-       program-id. LOGGER.                                              
-       data division.                                                   
-       working-storage section.                                         
-      ***                                                               
-      *** good place to CEEMOUT parameters                              
-      ***                                                               
-       01  LE-MSG-STUFF.                                                
-           05  LE-DEST          pic S9(09) BINARY VALUE 2.              
-           05  LE-FC            pic X(12).                              
-           05  LE-MSG.                                                  
-               10  LE-MSG-LEN   pic S9(04) BINARY.                      
-               10  LE-MSG-TEXT  pic x(255).                             
-       linkage section.                                                 
-      ***                                                               
-      *** good place to define input parameter                          
-      ***                                                               
-       01  MSG-IN               pic x(255).                             
-                                                                        
-       procedure division  using MSG-IN.                                
-           MOVE 0 TO LE-MSG-LEN                                         
-           INSPECT MSG-IN TALLYING LE-MSG-LEN                           
-              FOR CHARACTERS BEFORE X'00'                               
-           MOVE MSG-IN(1:LE-MSG-LEN) TO LE-MSG-TEXT(1:LE-MSG-LEN)       
-           CALL 'CEEMOUT' USING LE-MSG, LE-DEST, LE-FC                  
-           goback                                                       
-           .                                                            
+       identification division.
+       program-id. LOGGER.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT AUDIT-FILE ASSIGN TO LOGAUDIT
+              FILE STATUS IS WS-AUDIT-STATUS.
+       data division.
+       file section.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE           PIC 9(08).
+           05  FILLER               PIC X(01).
+           05  AUDIT-TIME           PIC 9(08).
+           05  FILLER               PIC X(01).
+           05  AUDIT-PGM-NAME       PIC X(08).
+           05  FILLER               PIC X(01).
+           05  AUDIT-SEVERITY       PIC X(01).
+           05  FILLER               PIC X(01).
+           05  AUDIT-MSG-TEXT       PIC X(80).
+       working-storage section.
+      ***
+      *** good place to CEEMOUT parameters
+      ***
+       01  LE-MSG-STUFF.
+           05  LE-DEST          pic S9(09) BINARY.
+           05  LE-FC            pic X(12).
+           05  LE-MSG.
+               10  LE-MSG-LEN   pic S9(04) BINARY.
+               10  LE-MSG-TEXT  pic x(255).
+       01  WS-AUDIT-STATUS      pic X(02).
+      ***
+      *** CEEWHO returns this program's entry name and the name of
+      *** the program that called it, for the audit-trail record
+      ***
+       01  WS-CEEWHO-ENTRY.
+           05  WS-CEEWHO-ENTRY-LEN    pic S9(04) BINARY.
+           05  WS-CEEWHO-ENTRY-TEXT   pic X(08).
+       01  WS-CEEWHO-CALLER.
+           05  WS-CEEWHO-CALLER-LEN   pic S9(04) BINARY.
+           05  WS-CEEWHO-CALLER-TEXT  pic X(08).
+       01  WS-CEEWHO-FC          pic X(12).
+       linkage section.
+      ***
+      *** good place to define input parameters
+      ***
+       01  SEV-CODE-IN          pic X(01).
+       01  MSG-IN               pic x(255).
+
+       procedure division  using SEV-CODE-IN MSG-IN.
+           EVALUATE SEV-CODE-IN
+              WHEN 'E'
+                 MOVE 1             TO LE-DEST
+                 MOVE 'LOGGER-ERR'  TO LE-FC
+              WHEN 'W'
+                 MOVE 2             TO LE-DEST
+                 MOVE 'LOGGER-WARN' TO LE-FC
+              WHEN OTHER
+                 MOVE 2             TO LE-DEST
+                 MOVE 'LOGGER-INFO' TO LE-FC
+           END-EVALUATE
+           MOVE 0 TO LE-MSG-LEN
+           INSPECT MSG-IN TALLYING LE-MSG-LEN
+              FOR CHARACTERS BEFORE X'00'
+           MOVE MSG-IN(1:LE-MSG-LEN) TO LE-MSG-TEXT(1:LE-MSG-LEN)
+           CALL 'CEEMOUT' USING LE-MSG, LE-DEST, LE-FC
+           PERFORM WRITE-AUDIT-RECORD
+           goback
+           .
+
+       WRITE-AUDIT-RECORD.
+           CALL 'CEEWHO' USING WS-CEEWHO-ENTRY WS-CEEWHO-CALLER
+                WS-CEEWHO-FC
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '00'
+              MOVE SPACES TO AUDIT-RECORD
+              ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+              ACCEPT AUDIT-TIME FROM TIME
+              MOVE WS-CEEWHO-CALLER-TEXT TO AUDIT-PGM-NAME
+              MOVE SEV-CODE-IN           TO AUDIT-SEVERITY
+              MOVE LE-MSG-TEXT(1:80)     TO AUDIT-MSG-TEXT
+              WRITE AUDIT-RECORD
+              CLOSE AUDIT-FILE
+           END-IF
+           .
