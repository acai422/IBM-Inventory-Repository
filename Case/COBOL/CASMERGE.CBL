@@ -0,0 +1,141 @@
+       identification division.
+       program-id. CASMERGE.
+       environment division.
+       input-output section.
+       file-control.
+      *** RPT-IN-FILE is a single ddname spanning every partition's
+      *** CASERPT print output, JCL-concatenated in run order -- no
+      *** COBOL-level multi-file merge logic is needed for the detail
+      *** lines themselves.
+           SELECT RPT-IN-FILE ASSIGN TO CASRPTIN
+              FILE STATUS IS RPT-IN-STATUS.
+           SELECT GTOT-IN-FILE ASSIGN TO CASGTOT
+              FILE STATUS IS GTOT-IN-STATUS.
+           SELECT RPT-OUT-FILE ASSIGN TO CASRPTM
+              FILE STATUS IS RPT-OUT-STATUS.
+       data division.
+       file section.
+       FD  RPT-IN-FILE.
+       01 RPT-IN-DATA           PIC X(133).
+       FD  GTOT-IN-FILE.
+       01 GTOT-RECORD.
+           05 GTOT-CATEGORY        PIC X(03).
+           05 GTOT-TOTALS.
+              copy CKPTTOT
+              REPLACING ==CKPT-PAGE-TOTAL==     BY ==GT-PAGE-TOT==
+                        ==CKPT-GRAND-TOTAL==    BY ==GT-GRAND-TOT==
+                        ==CKPT-FOOT-COUNT==     BY ==GT-FOOT-CNT==
+                        ==CKPT-TOTAL-FLAGS==    BY ==GT-TOT-FLAGS==
+                        ==CKPT-LAST-CATEGORY==  BY ==GT-LAST-CAT==
+                        ==CKPT-CATEGORY-TOTAL== BY ==GT-CAT-TOT==.
+           05 FILLER                PIC X(17).
+       FD  RPT-OUT-FILE.
+       01 RPT-OUT-DATA          PIC X(133).
+       working-storage section.
+       01 RPT-IN-STATUS        PIC X(02).
+       01 GTOT-IN-STATUS       PIC X(02).
+       01 RPT-OUT-STATUS       PIC X(02).
+       01 RPT-OUT-WRITE-ERROR-FLAG PIC X(01) VALUE 'N'.
+           88 RPT-OUT-WRITE-ERROR-FOUND VALUE 'Y'.
+       01 WS-MRG-WRITE-MSG.
+           05 FILLER          PIC X(19)
+              VALUE 'MRG900: write fail '.
+           05 MSG-MRG-LINE    PIC 9(07).
+           05 FILLER          PIC X(09) VALUE ' status: '.
+           05 MSG-MRG-STATUS  PIC X(02).
+       01 MERGE-LINE-COUNT     PIC 9(07) VALUE 0.
+       01 MERGE-PART-COUNT     PIC 9(05) VALUE 0.
+       01 WS-CONSOLIDATED-GRAND-TOTAL PIC 9(9)V9(2) VALUE 0.
+       01 WS-CONSOLIDATED-FLAGS       PIC 9(04) VALUE 0.
+       01 WS-CONSOLIDATED-LINE.
+           05                  PIC X      VALUE SPACES.
+           05                  PIC X(13)  VALUE 'CONSOLIDATED '.
+           05                  PIC X(13)  VALUE 'GRAND TOTAL: '.
+           05 CONS-GRAND-TOTAL PIC $,$$$,$$$,999.99.
+           05                  PIC X(04)  VALUE SPACES.
+           05                  PIC X(17)  VALUE 'FLAGGED RECORDS: '.
+           05 CONS-TOTAL-FLAGS PIC ZZZ9.
+           05                  PIC X(68)  VALUE SPACES.
+       01 WS-MERGE-SUMMARY-LINE.
+           05 FILLER          PIC X(20) VALUE 'PARTITIONS MERGED: '.
+           05 SUM-PART-COUNT  PIC ZZZZ9.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(15) VALUE 'REPORT LINES:  '.
+           05 SUM-LINE-COUNT  PIC ZZZZZZ9.
+       procedure division.
+       MAINLINE.
+           MOVE 0 TO RETURN-CODE
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'MRG001: Starting program'
+           PERFORM INITIALIZATION
+           PERFORM MERGE-REPORT-LINES UNTIL RETURN-CODE = 4
+           MOVE 0 TO RETURN-CODE
+           PERFORM SUM-PARTITION-TOTALS UNTIL RETURN-CODE = 4
+           PERFORM TERMINATION
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'MRG999: All done'
+           GOBACK
+           .
+
+       INITIALIZATION.
+           OPEN INPUT RPT-IN-FILE
+           OPEN INPUT GTOT-IN-FILE
+           OPEN OUTPUT RPT-OUT-FILE
+
+           READ RPT-IN-FILE
+              AT END
+                 MOVE 4 TO RETURN-CODE
+           END-READ
+           .
+
+       MERGE-REPORT-LINES.
+           WRITE RPT-OUT-DATA FROM RPT-IN-DATA
+           ADD 1 TO MERGE-LINE-COUNT
+           PERFORM CHECK-WRITE-STATUS
+
+           READ RPT-IN-FILE
+              AT END
+                 MOVE 4 TO RETURN-CODE
+           END-READ
+           .
+
+       CHECK-WRITE-STATUS.
+           IF RPT-OUT-STATUS NOT = '00'
+              MOVE 'Y'             TO RPT-OUT-WRITE-ERROR-FLAG
+              MOVE MERGE-LINE-COUNT TO MSG-MRG-LINE
+              MOVE RPT-OUT-STATUS  TO MSG-MRG-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-MRG-WRITE-MSG
+           END-IF
+           .
+
+       SUM-PARTITION-TOTALS.
+           READ GTOT-IN-FILE
+              AT END
+                 MOVE 4 TO RETURN-CODE
+              NOT AT END
+                 ADD 1 TO MERGE-PART-COUNT
+                 ADD GT-GRAND-TOT TO WS-CONSOLIDATED-GRAND-TOTAL
+                 ADD GT-TOT-FLAGS TO WS-CONSOLIDATED-FLAGS
+           END-READ
+           .
+
+       TERMINATION.
+           MOVE WS-CONSOLIDATED-GRAND-TOTAL TO CONS-GRAND-TOTAL
+           MOVE WS-CONSOLIDATED-FLAGS       TO CONS-TOTAL-FLAGS
+           WRITE RPT-OUT-DATA FROM WS-CONSOLIDATED-LINE
+           ADD 1 TO MERGE-LINE-COUNT
+           PERFORM CHECK-WRITE-STATUS
+
+           CLOSE RPT-IN-FILE
+           CLOSE GTOT-IN-FILE
+           CLOSE RPT-OUT-FILE
+
+           IF RPT-OUT-WRITE-ERROR-FOUND
+              MOVE 16 TO RETURN-CODE
+           END-IF
+
+           MOVE MERGE-PART-COUNT TO SUM-PART-COUNT
+           MOVE MERGE-LINE-COUNT TO SUM-LINE-COUNT
+           DISPLAY WS-MERGE-SUMMARY-LINE
+           .
