@@ -1,24 +1,49 @@
-      identification division.                                         
-      program-id. FMTREC4.                                             
-      environment division.                                            
-      data division.                                                   
-      working-storage section.                                         
-      01  EXTERN-TITLE            PIC X(40) EXTERNAL.                  
-                                                                       
-      01  WS-STUFF.                                                    
+       identification division.                                         
+       program-id. FMTREC4.                                             
+       environment division.                                            
+       data division.                                                   
+       working-storage section.                                         
+       01  EXTERN-TITLE            PIC X(40) EXTERNAL.
+       01  CAT-BREAK-FLAG          PIC X(01) EXTERNAL.
+           88 CAT-BROKE                VALUE 'Y'.
+       01  VALUE-EXCEPTION-FLAG    PIC X(01) EXTERNAL.
+           88 VALUE-EXCEPTION-FOUND     VALUE 'Y'.
+       01  OVR-THRESHOLD-FLAG      PIC X(01) EXTERNAL.
+           88 OVR-THRESHOLD-FOUND      VALUE 'Y'.
+       01  OVR-THRESHOLD-VALUE     PIC 9(02) EXTERNAL.
+       01  DUP-PARTNO              PIC X(09) EXTERNAL.
+       01  DELTA-PRIOR-QOH-HOLDER  PIC 9(05) EXTERNAL.
+
+       copy CKPTREC REPLACING ==CKPT-RECORD== BY ==WS-CKPT-REC==.
+
+       01  WS-LAST-CATEGORY        PIC X(03) VALUE SPACES.
+
+       01  WS-PRICE-OVERFLOW-MSG.
+           05 FILLER            PIC X(28) VALUE
+              'FMT001 UNIT PRICE TOO LARGE'.
+           05 FILLER            PIC X(10) VALUE ' PART NUM '.
+           05 MSG-PRC-PARTNO    PIC X(09).
+           05 FILLER            PIC X(01) VALUE X'00'.
+
+       01  WS-STUFF.
           05  HOLDER-STUFF.                                            
               10  PAGE-TOTAL-HOLDER   PIC 9(9)V9(2) VALUE 0.           
               10  ITEM-VALUE-HOLDER   PIC 9(8)V9(2) VALUE 0.           
-              10  GRAND-TOTAL-HOLDER  PIC 9(8)V9(2) VALUE 0.           
+              10  GRAND-TOTAL-HOLDER  PIC 9(8)V9(2) VALUE 0.
+              10  CATEGORY-TOTAL-HOLDER PIC 9(8)V9(2) VALUE 0.
+              10  DAYS-SUPPLY-HOLDER  PIC 9(05) VALUE 0.
+              10  EFFECTIVE-RDRLVL    PIC 9(02) VALUE 0.
+              10  UOM-CONV-FACTOR     PIC 9(02) VALUE 1.
+              10  UOM-DISPLAY-HOLDER  PIC 9(05) VALUE 0.
                                                                        
           05  WS-INREC.                                                
-      copy DEFINP.                                                     
-          05  TITLE-HEADER.                                            
-              10                  PIC X      VALUE SPACES.             
-              10 O-TITLE          PIC X(16)  VALUE 'INVENTORY REPORT'. 
-              10                  PIC X(109) VALUE SPACES.             
-              10 PAGE-HEADER      PIC X(05)  VALUE 'PAGE '.            
-              10 O-PAGE-NUMBER    PIC 99     VALUE 0.                  
+       copy DEFINP.                                                     
+          05  TITLE-HEADER.
+              10                  PIC X      VALUE SPACES.
+              10 O-TITLE          PIC X(40)  VALUE 'INVENTORY REPORT'.
+              10                  PIC X(85) VALUE SPACES.
+              10 PAGE-HEADER      PIC X(05)  VALUE 'PAGE '.
+              10 O-PAGE-NUMBER    PIC 99     VALUE 0.
                                                                        
           05  BOTTOM-FOOTER.                                           
               10                  PIC X      VALUE SPACES.             
@@ -36,60 +61,96 @@
               10                  PIC X(13)  VALUE 'TOTAL FLAGS: '.    
               10 TOTAL-FLAGS      PIC 99     VALUE 0.                  
               10                  PIC X(13)  VALUE SPACES.             
-              10                  PIC X(13)  VALUE 'GRAND TOTAL: '.    
-              10 GRAND-TOTAL      PIC $$,$$$,999.99.                
-                                                                     
-          05  WS-DETAIL.                                            
-              10                  PIC X      VALUE SPACES.          
-              10 D-PART-NUM       PIC X(09).                        
-              10                  PIC X(06)  VALUE SPACES.          
-              10 D-DESCRIPTION    PIC X(30).                        
-              10                  PIC X(04)  VALUE SPACES.          
-              10 D-UNIT-PRICE     PIC $$$9.99.                      
-              10                  PIC X(07)  VALUE SPACES.          
-              10 D-QUANT-ON-HAND  PIC 09(05).                       
-              10                  PIC X(07)  VALUE SPACES.          
-              10 D-QUANT-ON-ORDER PIC 09(02).                       
-              10                  PIC X(02)  VALUE SPACES.          
-              10 D-REORDER-LEVEL  PIC 09(02).                       
-              10 D-REORDER-FLAG   PIC X(01).                        
-              10                  PIC X(05)  VALUE SPACES.          
-              10 D-OLD-PART-NUM   PIC X(09).                        
-              10                  PIC X(05)  VALUE SPACES.          
-              10 D-ITEM-CATEGORY  PIC X(10).                        
-              10                  PIC X(04)  VALUE SPACES.          
-              10 D-ITEM-VALUE     PIC $$,$$$,999.99.                
+              10                  PIC X(13)  VALUE 'GRAND TOTAL: '.
+              10 GRAND-TOTAL      PIC $$,$$$,999.99.
+
+          05  CATEGORY-SUBTOTAL-LINE.
+              10                  PIC X      VALUE SPACES.
+              10                  PIC X(09)  VALUE 'CATEGORY '.
+              10 CAT-SUB-CATEGORY PIC X(03).
+              10                  PIC X(04)  VALUE SPACES.
+              10                  PIC X(07)  VALUE 'TOTAL: '.
+              10 CAT-SUB-TOTAL    PIC $$,$$$,999.99.
+
+          05  CAT-SUB-TOTAL-RAW   PIC 9(8)V9(2) VALUE 0.
+
+          05  WS-GL-LINE.
+              10 GL-CATEGORY      PIC X(03).
+              10 GL-AMOUNT        PIC S9(09)V9(02)
+                                  SIGN IS TRAILING SEPARATE CHARACTER.
+              10                  PIC X(04)  VALUE SPACES.
+
+          05  WS-DUP-WARN-LINE.
+              10                  PIC X      VALUE SPACES.
+              10                  PIC X(16)  VALUE '*** DUPLICATE: '.
+              10 DUP-WARN-PARTNO  PIC X(09).
+
+          05  WS-DELTA-LINE.
+              10                  PIC X      VALUE SPACES.
+              10 DELTA-STATUS     PIC X(09).
+              10                  PIC X(02)  VALUE SPACES.
+              10 DELTA-PARTNO     PIC X(09).
+              10                  PIC X(02)  VALUE SPACES.
+              10                  PIC X(06)  VALUE 'PRIOR '.
+              10 DELTA-PRIOR-QOH  PIC ZZZZ9.
+              10                  PIC X(02)  VALUE SPACES.
+              10                  PIC X(08)  VALUE 'CURRENT '.
+              10 DELTA-CURR-QOH   PIC ZZZZ9.
+
+          05  WS-XREF-LINE.
+              10                  PIC X      VALUE SPACES.
+              10                  PIC X(14)  VALUE '*** XREF: OLD '.
+              10 XREF-OLD-PARTNO  PIC X(09).
+              10                  PIC X(06)  VALUE ' NEW  '.
+              10 XREF-NEW-PARTNO  PIC X(09).
+
+          05  WS-DETAIL.
+              copy DETLFMT.
+              10 D-VENDOR-CODE    PIC X(04).
+              10 D-LEAD-TIME      PIC 9(03).
+
+          05  WS-CONDENSED-LINE.
+              10                    PIC X      VALUE SPACES.
+              10 CL-PART-NUM        PIC X(09).
+              10                    PIC X(03)  VALUE SPACES.
+              10 CL-DESCRIPTION     PIC X(30).
+              10                    PIC X(03)  VALUE SPACES.
+              10 CL-QUANT-ON-HAND   PIC ZZZZ9.
+              10                    PIC X(03)  VALUE SPACES.
+              10 CL-REORDER-FLAG    PIC X(01).
       ***                                                           
       *** good place to define output record                         
       ***                                                            
           05  WS-COLHDR.                                            
               10                  PIC X      VALUE SPACES.          
-              10                  PIC X(11)  VALUE 'PART NUMBER'.   
-              10                  PIC X(07)  VALUE SPACES.          
-              10                  PIC X(30)  VALUE 'DESCRIPTION'.   
+              10                  PIC X(11)  VALUE 'PART NUMBER'.
+              10                  PIC X(02)  VALUE SPACES.
+              10                  PIC X(03)  VALUE 'LOC'.
+              10                  PIC X(02)  VALUE SPACES.
+              10                  PIC X(30)  VALUE 'DESCRIPTION'.
               10                  PIC X(01)  VALUE SPACES.          
               10                  PIC X(10)  VALUE 'UNIT PRICE'.    
               10                  PIC X(03)  VALUE SPACES.          
               10                  PIC X(07)  VALUE 'ON HAND'.       
               10                  PIC X(04)  VALUE SPACES.          
-              10                  PIC X(08)  VALUE 'ON ORDER'.      
-              10                  PIC X(02)  VALUE SPACES.          
-      ***     10                  PIC X(11)  VALUE 'REORDER LVL'.   
-              10                  PIC X(03)  VALUE 'FLG'.           
-              10                  PIC X(03)  VALUE SPACES.          
+              10                  PIC X(08)  VALUE 'ON ORDER'.
+              10                  PIC X(01)  VALUE SPACES.
+              10                  PIC X(03)  VALUE 'DOS'.
+              10                  PIC X(03)  VALUE 'FLG'.
+              10                  PIC X(01)  VALUE SPACES.
               10                  PIC X(12)  VALUE 'OLD PART NUM'.    
               10                  PIC X(02)  VALUE SPACES.            
               10                  PIC X(13)  VALUE 'ITEM CATEGORY'.   
               10                  PIC X(06)  VALUE SPACES.            
               10                  PIC X(10)  VALUE 'ITEM VALUE'.      
                                                                        
-       ***                                                              
-       *** good place to define column header                           
-       ***                                                              
+      ***                                                              
+      *** good place to define column header                           
+      ***                                                              
         linkage section.                                                
-       ***                                                              
-       *** good place to define parameters                              
-       ***                                                              
+      ***                                                              
+      *** good place to define parameters                              
+      ***                                                              
         01  PARM-REQUEST         pic X(1).                              
         01  PARM-INREC           PIC X(80).                             
         01  PARM-OUTREC          pic X(133).                            
@@ -109,42 +170,135 @@
                   PERFORM FUNCT-CODE-5-FLAG-COUNT                       
                WHEN "6"                                                 
                   PERFORM FUNCT-CODE-6-PAGE-TOTAL                       
-               WHEN "7"                                                 
-                  PERFORM FUNCT-CODE-7-GRAND-TOTAL                      
-            END-EVALUATE.                                               
+               WHEN "7"
+                  PERFORM FUNCT-CODE-7-GRAND-TOTAL
+               WHEN "8"
+                  PERFORM FUNCT-CODE-8-CKPT-SAVE
+               WHEN "9"
+                  PERFORM FUNCT-CODE-9-CKPT-RESTORE
+               WHEN "A"
+                  PERFORM FUNCT-CODE-A-CAT-BREAK
+               WHEN "B"
+                  PERFORM FUNCT-CODE-B-CAT-FLUSH
+               WHEN "C"
+                  PERFORM FUNCT-CODE-C-DUP-WARN
+               WHEN "D"
+                  PERFORM FUNCT-CODE-D-DELTA-ADDED
+               WHEN "E"
+                  PERFORM FUNCT-CODE-E-DELTA-REMOVED
+               WHEN "F"
+                  PERFORM FUNCT-CODE-F-DELTA-CHANGED
+               WHEN "G"
+                  PERFORM FUNCT-CODE-G-XREF-LINE
+               WHEN "H"
+                  PERFORM FUNCT-CODE-H-GL-CATEGORY
+               WHEN "I"
+                  PERFORM FUNCT-CODE-I-GL-GRANDTOTAL
+               WHEN "J"
+                  PERFORM FUNCT-CODE-J-CONDENSED
+            END-EVALUATE.
             GOBACK                                                      
             .                                                           
                                                                         
         FUNCT-CODE-1-INPUT.                                             
             MOVE PARM-INREC TO WS-INREC                                
             DISPLAY WS-INREC                                       
-            MOVE I-PARTNO   TO D-PART-NUM                          
-            MOVE I-DESCR    TO D-DESCRIPTION                       
-            MOVE I-UNITPR   TO D-UNIT-PRICE                        
-            MOVE I-QOH      TO D-QUANT-ON-HAND                     
-            MOVE I-QOO      TO D-QUANT-ON-ORDER                    
-      ***MOVE I-RDRLVL   TO D-REORDER-LEVEL                        
-                                                                   
-            IF I-QOH + I-QOO < I-RDRLVL                            
-               MOVE '*'     TO D-REORDER-FLAG                      
-               ADD 1 TO FOOT-COUNT                                 
-               ADD 1 TO TOTAL-FLAGS                                
-            ELSE                                                   
-               MOVE ' '     TO D-REORDER-FLAG                      
-            END-IF                                                 
-                                                                   
-            COMPUTE ITEM-VALUE-HOLDER = I-QOH * I-UNITPR           
-            MOVE    ITEM-VALUE-HOLDER TO D-ITEM-VALUE              
-                                                                   
-            ADD     ITEM-VALUE-HOLDER TO PAGE-TOTAL-HOLDER         
-                                                                   
-            MOVE    PAGE-TOTAL-HOLDER TO PAGE-TOTAL                
-                                                                   
-            MOVE I-OLDPTNO  TO D-OLD-PART-NUM                      
-            MOVE I-ITEMCAT  TO D-ITEM-CATEGORY                     
-            MOVE WS-DETAIL  TO PARM-OUTREC                         
-            .                                                      
-                                                                   
+            MOVE I-PARTNO   TO D-PART-NUM
+            MOVE I-WAREHOUSE TO D-WAREHOUSE
+            MOVE I-DESCR    TO D-DESCRIPTION
+
+            EVALUATE TRUE
+               WHEN I-UOM-CASE
+                  MOVE 12 TO UOM-CONV-FACTOR
+                  MOVE 'C' TO D-UOM-CODE
+               WHEN I-UOM-BOX
+                  MOVE 24 TO UOM-CONV-FACTOR
+                  MOVE 'B' TO D-UOM-CODE
+               WHEN I-UOM-DOZEN
+                  MOVE 12 TO UOM-CONV-FACTOR
+                  MOVE 'D' TO D-UOM-CODE
+               WHEN OTHER
+                  MOVE 1 TO UOM-CONV-FACTOR
+                  MOVE 'E' TO D-UOM-CODE
+            END-EVALUATE
+
+            MOVE 'N' TO VALUE-EXCEPTION-FLAG
+            IF I-QOH NOT NUMERIC OR I-UNITPR NOT NUMERIC
+               OR I-QOH = 0 OR I-UNITPR = 0
+               MOVE 'Y' TO VALUE-EXCEPTION-FLAG
+            END-IF
+
+            IF I-UNITPR IS NUMERIC AND I-UNITPR > 9999.99
+               MOVE I-PARTNO TO MSG-PRC-PARTNO
+               CALL 'LOGGER' USING BY CONTENT 'W'
+                    BY CONTENT WS-PRICE-OVERFLOW-MSG
+            END-IF
+
+            IF VALUE-EXCEPTION-FOUND
+               MOVE I-UNITPR   TO D-UNIT-PRICE
+               MOVE I-QOH      TO D-QUANT-ON-HAND
+               MOVE I-QOO      TO D-QUANT-ON-ORDER
+               MOVE ' '     TO D-REORDER-FLAG
+               MOVE 0       TO D-DAYS-SUPPLY
+               MOVE 0       TO D-ITEM-VALUE
+            ELSE
+               MOVE I-UNITPR   TO D-UNIT-PRICE
+               COMPUTE UOM-DISPLAY-HOLDER = I-QOH / UOM-CONV-FACTOR
+               MOVE UOM-DISPLAY-HOLDER TO D-QUANT-ON-HAND
+               MOVE I-QOO      TO D-QUANT-ON-ORDER
+
+               IF I-DISCONTINUED
+                  MOVE 'D'     TO D-REORDER-FLAG
+                  MOVE 0       TO D-DAYS-SUPPLY
+                  COMPUTE ITEM-VALUE-HOLDER = I-QOH * I-UNITPR
+                  MOVE    ITEM-VALUE-HOLDER TO D-ITEM-VALUE
+               ELSE
+                  PERFORM RATE-NORMAL-DETAIL
+               END-IF
+            END-IF
+
+            MOVE I-OLDPTNO  TO D-OLD-PART-NUM
+            MOVE I-ITEMCAT  TO D-ITEM-CATEGORY
+            MOVE I-VENDOR-CODE TO D-VENDOR-CODE
+            MOVE I-LEAD-TIME   TO D-LEAD-TIME
+            MOVE WS-DETAIL  TO PARM-OUTREC
+            .
+
+       RATE-NORMAL-DETAIL.
+               IF OVR-THRESHOLD-FOUND
+                  MOVE OVR-THRESHOLD-VALUE TO EFFECTIVE-RDRLVL
+               ELSE
+                  MOVE I-RDRLVL TO EFFECTIVE-RDRLVL
+               END-IF
+
+               IF I-QOH + I-QOO < EFFECTIVE-RDRLVL
+                  MOVE '*'     TO D-REORDER-FLAG
+                  ADD 1 TO FOOT-COUNT
+                  ADD 1 TO TOTAL-FLAGS
+               ELSE
+                  MOVE ' '     TO D-REORDER-FLAG
+               END-IF
+
+               IF I-AVG-USAGE = 0
+                  MOVE 999 TO D-DAYS-SUPPLY
+               ELSE
+                  COMPUTE DAYS-SUPPLY-HOLDER = I-QOH / I-AVG-USAGE
+                  IF DAYS-SUPPLY-HOLDER > 999
+                     MOVE 999 TO D-DAYS-SUPPLY
+                  ELSE
+                     MOVE DAYS-SUPPLY-HOLDER TO D-DAYS-SUPPLY
+                  END-IF
+               END-IF
+
+               COMPUTE ITEM-VALUE-HOLDER = I-QOH * I-UNITPR
+               MOVE    ITEM-VALUE-HOLDER TO D-ITEM-VALUE
+
+               ADD     ITEM-VALUE-HOLDER TO PAGE-TOTAL-HOLDER
+               ADD     ITEM-VALUE-HOLDER TO CATEGORY-TOTAL-HOLDER
+
+               MOVE    PAGE-TOTAL-HOLDER TO PAGE-TOTAL
+               .
+
        FUNCT-CODE-2-HEADERS.                                       
             MOVE WS-COLHDR TO PARM-OUTREC                          
             .                                                      
@@ -153,10 +307,10 @@
             MOVE SPACES TO PARM-OUTREC                             
             .                                                      
                                                                    
-       FUNCT-CODE-4-PAGENUM.                                       
-            ADD 1 TO O-PAGE-NUMBER                                 
-            MOVE O-TITLE      TO EXTERN-TITLE                      
-            MOVE TITLE-HEADER TO PARM-OUTREC                       
+       FUNCT-CODE-4-PAGENUM.
+            ADD 1 TO O-PAGE-NUMBER
+            MOVE EXTERN-TITLE TO O-TITLE
+            MOVE TITLE-HEADER TO PARM-OUTREC
              .                                              
                                                             
         FUNCT-CODE-5-FLAG-COUNT.                            
@@ -172,8 +326,117 @@
              INITIALIZE PAGE-TOTAL-HOLDER                   
              .                                              
                                                             
-        FUNCT-CODE-7-GRAND-TOTAL.                           
-             MOVE GRAND-TOTAL-HOLDER TO GRAND-TOTAL         
-             MOVE FOOTER-GRAND-TOTAL TO PARM-OUTREC         
-             .                                              
-                                                            
+        FUNCT-CODE-7-GRAND-TOTAL.
+             MOVE GRAND-TOTAL-HOLDER TO GRAND-TOTAL
+             MOVE FOOTER-GRAND-TOTAL TO PARM-OUTREC
+             .
+
+        FUNCT-CODE-8-CKPT-SAVE.
+             MOVE PAGE-TOTAL-HOLDER     TO CKPT-PAGE-TOTAL
+             MOVE GRAND-TOTAL-HOLDER    TO CKPT-GRAND-TOTAL
+             MOVE FOOT-COUNT            TO CKPT-FOOT-COUNT
+             MOVE TOTAL-FLAGS           TO CKPT-TOTAL-FLAGS
+             MOVE WS-LAST-CATEGORY      TO CKPT-LAST-CATEGORY
+             MOVE CATEGORY-TOTAL-HOLDER TO CKPT-CATEGORY-TOTAL
+             MOVE CKPT-TOTALS           TO PARM-OUTREC
+             .
+
+        FUNCT-CODE-9-CKPT-RESTORE.
+             MOVE PARM-INREC          TO WS-CKPT-REC
+             MOVE CKPT-PAGE-TOTAL     TO PAGE-TOTAL-HOLDER
+             MOVE CKPT-GRAND-TOTAL    TO GRAND-TOTAL-HOLDER
+             MOVE CKPT-FOOT-COUNT     TO FOOT-COUNT
+             MOVE CKPT-TOTAL-FLAGS    TO TOTAL-FLAGS
+             MOVE CKPT-LAST-CATEGORY  TO WS-LAST-CATEGORY
+             MOVE CKPT-CATEGORY-TOTAL TO CATEGORY-TOTAL-HOLDER
+             .
+
+        FUNCT-CODE-A-CAT-BREAK.
+             MOVE PARM-INREC TO WS-INREC
+             IF WS-LAST-CATEGORY = SPACES
+                MOVE I-ITEMCAT TO WS-LAST-CATEGORY
+                MOVE 'N' TO CAT-BREAK-FLAG
+                MOVE SPACES TO PARM-OUTREC
+             ELSE
+                IF I-ITEMCAT NOT = WS-LAST-CATEGORY
+                   MOVE WS-LAST-CATEGORY      TO CAT-SUB-CATEGORY
+                   MOVE CATEGORY-TOTAL-HOLDER TO CAT-SUB-TOTAL
+                   MOVE CATEGORY-TOTAL-HOLDER TO CAT-SUB-TOTAL-RAW
+                   MOVE CATEGORY-SUBTOTAL-LINE TO PARM-OUTREC
+                   INITIALIZE CATEGORY-TOTAL-HOLDER
+                   MOVE I-ITEMCAT TO WS-LAST-CATEGORY
+                   MOVE 'Y' TO CAT-BREAK-FLAG
+                ELSE
+                   MOVE 'N' TO CAT-BREAK-FLAG
+                   MOVE SPACES TO PARM-OUTREC
+                END-IF
+             END-IF
+             .
+
+        FUNCT-CODE-B-CAT-FLUSH.
+             MOVE WS-LAST-CATEGORY      TO CAT-SUB-CATEGORY
+             MOVE CATEGORY-TOTAL-HOLDER TO CAT-SUB-TOTAL
+             MOVE CATEGORY-TOTAL-HOLDER TO CAT-SUB-TOTAL-RAW
+             MOVE CATEGORY-SUBTOTAL-LINE TO PARM-OUTREC
+             INITIALIZE CATEGORY-TOTAL-HOLDER
+             .
+
+        FUNCT-CODE-H-GL-CATEGORY.
+             MOVE CAT-SUB-CATEGORY   TO GL-CATEGORY
+             MOVE CAT-SUB-TOTAL-RAW  TO GL-AMOUNT
+             MOVE WS-GL-LINE         TO PARM-OUTREC
+             .
+
+        FUNCT-CODE-I-GL-GRANDTOTAL.
+             MOVE 'TOT'              TO GL-CATEGORY
+             MOVE GRAND-TOTAL-HOLDER TO GL-AMOUNT
+             MOVE WS-GL-LINE         TO PARM-OUTREC
+             .
+
+        FUNCT-CODE-J-CONDENSED.
+             MOVE D-PART-NUM      TO CL-PART-NUM
+             MOVE D-DESCRIPTION   TO CL-DESCRIPTION
+             MOVE D-QUANT-ON-HAND TO CL-QUANT-ON-HAND
+             MOVE D-REORDER-FLAG  TO CL-REORDER-FLAG
+             MOVE WS-CONDENSED-LINE TO PARM-OUTREC
+             .
+
+        FUNCT-CODE-C-DUP-WARN.
+             MOVE DUP-PARTNO       TO DUP-WARN-PARTNO
+             MOVE WS-DUP-WARN-LINE TO PARM-OUTREC
+             .
+
+        FUNCT-CODE-D-DELTA-ADDED.
+             MOVE PARM-INREC TO WS-INREC
+             MOVE 'ADDED'    TO DELTA-STATUS
+             MOVE I-PARTNO   TO DELTA-PARTNO
+             MOVE 0          TO DELTA-PRIOR-QOH
+             MOVE I-QOH      TO DELTA-CURR-QOH
+             MOVE WS-DELTA-LINE TO PARM-OUTREC
+             .
+
+        FUNCT-CODE-E-DELTA-REMOVED.
+             MOVE PARM-INREC TO WS-INREC
+             MOVE 'REMOVED'  TO DELTA-STATUS
+             MOVE I-PARTNO   TO DELTA-PARTNO
+             MOVE I-QOH      TO DELTA-PRIOR-QOH
+             MOVE 0          TO DELTA-CURR-QOH
+             MOVE WS-DELTA-LINE TO PARM-OUTREC
+             .
+
+        FUNCT-CODE-F-DELTA-CHANGED.
+             MOVE PARM-INREC            TO WS-INREC
+             MOVE 'CHANGED'             TO DELTA-STATUS
+             MOVE I-PARTNO              TO DELTA-PARTNO
+             MOVE DELTA-PRIOR-QOH-HOLDER TO DELTA-PRIOR-QOH
+             MOVE I-QOH                 TO DELTA-CURR-QOH
+             MOVE WS-DELTA-LINE         TO PARM-OUTREC
+             .
+
+        FUNCT-CODE-G-XREF-LINE.
+             MOVE PARM-INREC      TO WS-INREC
+             MOVE I-OLDPTNO       TO XREF-OLD-PARTNO
+             MOVE I-PARTNO        TO XREF-NEW-PARTNO
+             MOVE WS-XREF-LINE    TO PARM-OUTREC
+             .
+
