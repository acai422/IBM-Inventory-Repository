@@ -0,0 +1,149 @@
+       identification division.
+       program-id. CNTRECON.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT CNT-DATA-FILE ASSIGN TO CASCOUNT
+              FILE STATUS IS CNT-FILE-STATUS.
+           SELECT VAR-DATA-FILE ASSIGN TO CASVAR
+              FILE STATUS IS VAR-FILE-STATUS.
+       data division.
+       file section.
+       FD  CNT-DATA-FILE.
+       01 CNT-RECORD.
+           copy CNTSHEET.
+       FD  VAR-DATA-FILE.
+       01 VAR-OUT-DATA        PIC X(133).
+       working-storage section.
+       01 IN-DATA             PIC X(80).
+       01 IN-DATA-FIELDS REDEFINES IN-DATA.
+       copy DEFINP.
+       01 CNT-FILE-STATUS     PIC X(02).
+       01 VAR-FILE-STATUS     PIC X(02).
+       01 VAR-WRITE-ERROR-FLAG PIC X(01) VALUE 'N'.
+           88 VAR-WRITE-ERROR-FOUND VALUE 'Y'.
+       01 WS-VAR-WRITE-MSG.
+           05 FILLER          PIC X(19)
+              VALUE 'CNT900: write fail '.
+           05 MSG-VAR-PARTNO  PIC X(09).
+           05 FILLER          PIC X(09) VALUE ' status: '.
+           05 MSG-VAR-STATUS  PIC X(02).
+       01 LOOKUP-PARTNO       PIC X(09) EXTERNAL.
+       01 LOOKUP-RESULT-FLAG  PIC X(01) EXTERNAL.
+           88 LOOKUP-FOUND        VALUE 'Y'.
+       01 WS-QTY-VARIANCE     PIC S9(06).
+       01 VARIANCE-COUNT      PIC 9(07) VALUE 0.
+       01 NOTFOUND-COUNT      PIC 9(07) VALUE 0.
+       01 WS-NOTFOUND-MSG.
+           05 FILLER            PIC X(28) VALUE
+              'CNT001 COUNTED PART NOT ON '.
+           05 FILLER            PIC X(05) VALUE 'FILE '.
+           05 MSG-NOTFOUND-PARTNO PIC X(09).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 WS-VARIANCE-LINE.
+           05                  PIC X      VALUE SPACES.
+           05 VAR-PART-NUM     PIC X(09).
+           05                  PIC X(04)  VALUE SPACES.
+           05                  PIC X(08)  VALUE 'COUNTED '.
+           05 VAR-COUNTED-QTY  PIC ZZZZ9.
+           05                  PIC X(04)  VALUE SPACES.
+           05                  PIC X(06)  VALUE 'BOOK  '.
+           05 VAR-BOOK-QTY     PIC ZZZZ9.
+           05                  PIC X(04)  VALUE SPACES.
+           05                  PIC X(10)  VALUE 'VARIANCE  '.
+           05 VAR-QTY-DIFF     PIC -ZZZZ9.
+           05                  PIC X(71)  VALUE SPACES.
+       01 WS-RECON-SUMMARY-LINE.
+           05 FILLER          PIC X(20) VALUE 'VARIANCES FOUND:    '.
+           05 SUM-VAR-COUNT   PIC ZZZZZZ9.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(20) VALUE 'NOT ON FILE:        '.
+           05 SUM-NOTFOUND-COUNT PIC ZZZZZZ9.
+       procedure division.
+       MAINLINE.
+           MOVE 0 TO RETURN-CODE
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'CNT002: Starting program'
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-COUNTS UNTIL RETURN-CODE = 4
+           PERFORM TERMINATION
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'CNT999: All done'
+           GOBACK
+           .
+
+       INITIALIZATION.
+           CALL 'GETREC' USING
+           BY CONTENT '1'
+           BY REFERENCE IN-DATA
+
+           OPEN INPUT CNT-DATA-FILE
+           OPEN OUTPUT VAR-DATA-FILE
+
+           READ CNT-DATA-FILE
+              AT END
+                 MOVE 4 TO RETURN-CODE
+           END-READ
+           .
+
+       PROCESS-COUNTS.
+           MOVE CNT-PARTNO TO LOOKUP-PARTNO
+           CALL 'GETREC' USING
+           BY CONTENT '3'
+           BY REFERENCE IN-DATA
+           MOVE 0 TO RETURN-CODE
+
+           IF LOOKUP-FOUND
+              IF CNT-COUNTED-QTY NOT = I-QOH
+                 PERFORM WRITE-VARIANCE-LINE
+              END-IF
+           ELSE
+              ADD 1 TO NOTFOUND-COUNT
+              MOVE CNT-PARTNO TO MSG-NOTFOUND-PARTNO
+              CALL 'LOGGER' USING BY CONTENT 'W'
+                   BY CONTENT WS-NOTFOUND-MSG
+           END-IF
+
+           READ CNT-DATA-FILE
+              AT END
+                 MOVE 4 TO RETURN-CODE
+           END-READ
+           .
+
+       WRITE-VARIANCE-LINE.
+           ADD 1 TO VARIANCE-COUNT
+           COMPUTE WS-QTY-VARIANCE = CNT-COUNTED-QTY - I-QOH
+           MOVE CNT-PARTNO      TO VAR-PART-NUM
+           MOVE CNT-COUNTED-QTY TO VAR-COUNTED-QTY
+           MOVE I-QOH           TO VAR-BOOK-QTY
+           MOVE WS-QTY-VARIANCE TO VAR-QTY-DIFF
+           WRITE VAR-OUT-DATA FROM WS-VARIANCE-LINE
+           PERFORM CHECK-WRITE-STATUS
+           .
+
+       CHECK-WRITE-STATUS.
+           IF VAR-FILE-STATUS NOT = '00'
+              MOVE 'Y'            TO VAR-WRITE-ERROR-FLAG
+              MOVE CNT-PARTNO     TO MSG-VAR-PARTNO
+              MOVE VAR-FILE-STATUS TO MSG-VAR-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-VAR-WRITE-MSG
+           END-IF
+           .
+
+       TERMINATION.
+           CLOSE CNT-DATA-FILE
+           CLOSE VAR-DATA-FILE
+
+           CALL 'GETREC' USING
+           BY CONTENT '9'
+           BY REFERENCE IN-DATA
+
+           IF VAR-WRITE-ERROR-FOUND
+              MOVE 16 TO RETURN-CODE
+           END-IF
+
+           MOVE VARIANCE-COUNT  TO SUM-VAR-COUNT
+           MOVE NOTFOUND-COUNT  TO SUM-NOTFOUND-COUNT
+           DISPLAY WS-RECON-SUMMARY-LINE
+           .
