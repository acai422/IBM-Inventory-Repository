@@ -1,37 +1,242 @@
-       identification division.                                         
-       program-id. GETREC.                                              
-       environment division.                                            
-       input-output section.                                            
-       file-control.                                                    
-           SELECT IN-DATA-FILE ASSIGN TO CASEIN.                        
-       data division.                                                   
-       file section.                                                    
-       FD IN-DATA-FILE.                                                 
-       01 IN-DATA               PIC X(80).                              
-       working-storage section.                                         
-       linkage section.                                                 
-      ***                                                               
-      *** good place to define parameters                               
-      ***                                                               
-       01  PARM-REQUEST         pic x(1).                               
-       01  PARM-OUTREC          pic x(80).                              
-                                                                        
-       procedure division using PARM-REQUEST PARM-OUTREC.               
-           MOVE 0 TO RETURN-CODE                                        
-           EVALUATE PARM-REQUEST                                        
-              WHEN "1"                                                  
-                 OPEN INPUT IN-DATA-FILE                                
-              WHEN "2"                                                  
-                 READ IN-DATA-FILE INTO PARM-OUTREC                     
-                    AT END                                              
-                    MOVE 4 TO RETURN-CODE                               
-                 END-READ                                               
-              WHEN "9"                                                  
-                    CLOSE IN-DATA-FILE                                  
-              WHEN OTHER                                                
-                   CALL 'LOGGER' USING BY CONTENT                       
-                               Z'GET001 BAD PARAMETER PASSED TO GETREC' 
-           END-EVALUATE.                                                
-                                                                        
-           goback                                                       
-           .                                                            
+       identification division.
+       program-id. GETREC.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT IN-DATA-FILE ASSIGN TO CASEIN
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FD-PARTNO
+              FILE STATUS IS IO-FILE-STATUS.
+           SELECT PRIOR-DATA-FILE ASSIGN TO CASEINP
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FD-PRIOR-PARTNO
+              FILE STATUS IS PRIOR-FILE-STATUS.
+           SELECT OVR-CTL-FILE ASSIGN TO OVRCTL
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS OVR-PARTNO
+              FILE STATUS IS OVR-FILE-STATUS.
+       data division.
+       file section.
+       FD IN-DATA-FILE.
+       01 IN-DATA.
+           05 FD-PARTNO         PIC X(09).
+           05 FILLER            PIC X(71).
+       FD PRIOR-DATA-FILE.
+       01 PRIOR-DATA.
+           05 FD-PRIOR-PARTNO   PIC X(09).
+           05 FILLER            PIC X(71).
+       FD OVR-CTL-FILE.
+       01 OVR-CTL-RECORD.
+           copy OVRCTL.
+       working-storage section.
+       01 OVR-FILE-STATUS      PIC X(02).
+       01 OVR-FILE-OPEN-FLAG   PIC X(01) VALUE 'N'.
+           88 OVR-FILE-IS-OPEN     VALUE 'Y'.
+       01 OVR-THRESHOLD-FLAG   PIC X(01) EXTERNAL.
+           88 OVR-THRESHOLD-FOUND  VALUE 'Y'.
+       01 OVR-THRESHOLD-VALUE  PIC 9(02) EXTERNAL.
+       01 SEL-CATEGORY        PIC X(03) EXTERNAL.
+       01 SEL-PARTNO-LOW      PIC X(09) EXTERNAL.
+       01 SEL-PARTNO-HIGH     PIC X(09) EXTERNAL.
+       01 SEL-WAREHOUSE       PIC X(03) EXTERNAL.
+       01 SW-RECORD-SELECTED  PIC X(01) VALUE 'N'.
+           88 RECORD-SELECTED     VALUE 'Y'.
+       01 TRAILER-KEY         PIC X(09) VALUE '999999999'.
+       01 TRAILER-COUNT       PIC 9(07) EXTERNAL.
+       01 TRAILER-SEEN-FLAG   PIC X(01) EXTERNAL.
+           88 TRAILER-WAS-SEEN     VALUE 'Y'.
+       01 DUP-PART-FLAG       PIC X(01) EXTERNAL.
+           88 DUP-PART-FOUND       VALUE 'Y'.
+       01 DUP-PARTNO          PIC X(09) EXTERNAL.
+       01 SEQ-ERROR-FLAG      PIC X(01) EXTERNAL.
+           88 SEQ-ERROR-FOUND      VALUE 'Y'.
+       01 SEQ-ERROR-PARTNO    PIC X(09) EXTERNAL.
+       01 WS-PREV-PARTNO      PIC X(09) VALUE SPACES.
+       01 LOOKUP-PARTNO       PIC X(09) EXTERNAL.
+       01 LOOKUP-RESULT-FLAG  PIC X(01) EXTERNAL.
+           88 LOOKUP-FOUND         VALUE 'Y'.
+       01 IO-FILE-STATUS      PIC X(02).
+       01 IO-ERROR-FLAG       PIC X(01) EXTERNAL.
+           88 IO-ERROR-FOUND       VALUE 'Y'.
+       01 IO-ERROR-STATUS     PIC X(02) EXTERNAL.
+       01 PRIOR-FILE-STATUS   PIC X(02).
+       linkage section.
+      ***
+      *** good place to define parameters
+      ***
+       01  PARM-REQUEST         pic x(1).
+       01  PARM-OUTREC          pic x(80).
+       01  PARM-OUTREC-FIELDS REDEFINES PARM-OUTREC.
+       copy DEFINP.
+
+       procedure division using PARM-REQUEST PARM-OUTREC.
+           MOVE 0 TO RETURN-CODE
+           EVALUATE PARM-REQUEST
+              WHEN "1"
+                 OPEN INPUT IN-DATA-FILE
+                 MOVE 'N' TO IO-ERROR-FLAG
+                 IF IO-FILE-STATUS NOT = '00'
+                    MOVE 'Y'            TO IO-ERROR-FLAG
+                    MOVE IO-FILE-STATUS TO IO-ERROR-STATUS
+                 END-IF
+                 MOVE 0   TO TRAILER-COUNT
+                 MOVE 'N' TO TRAILER-SEEN-FLAG
+                 MOVE 'N' TO DUP-PART-FLAG
+                 MOVE 'N' TO SEQ-ERROR-FLAG
+                 MOVE SPACES TO WS-PREV-PARTNO
+              WHEN "2"
+                 PERFORM READ-SELECTED-RECORD
+              WHEN "3"
+                 PERFORM RANDOM-LOOKUP-RECORD
+              WHEN "4"
+                 OPEN INPUT PRIOR-DATA-FILE
+              WHEN "5"
+                 PERFORM PRIOR-LOOKUP-RECORD
+              WHEN "6"
+                 CLOSE PRIOR-DATA-FILE
+              WHEN "7"
+                 PERFORM PRIOR-READ-NEXT-RECORD
+              WHEN "A"
+                 PERFORM OPEN-OVERRIDE-FILE
+              WHEN "B"
+                 PERFORM OVERRIDE-LOOKUP
+              WHEN "C"
+                 PERFORM CLOSE-OVERRIDE-FILE
+              WHEN "9"
+                    CLOSE IN-DATA-FILE
+              WHEN OTHER
+                   CALL 'LOGGER' USING BY CONTENT 'E'
+                               BY CONTENT
+                               Z'GET001 BAD PARAMETER PASSED TO GETREC'
+           END-EVALUATE.
+
+           goback
+           .
+
+       READ-SELECTED-RECORD.
+           MOVE 'N' TO SW-RECORD-SELECTED
+           PERFORM UNTIL RECORD-SELECTED OR RETURN-CODE = 4
+              READ IN-DATA-FILE NEXT RECORD INTO PARM-OUTREC
+                 AT END
+                 MOVE 4 TO RETURN-CODE
+              END-READ
+              IF IO-FILE-STATUS NOT = '00'
+                 AND IO-FILE-STATUS NOT = '10'
+                 MOVE 'Y'            TO IO-ERROR-FLAG
+                 MOVE IO-FILE-STATUS TO IO-ERROR-STATUS
+                 MOVE 4              TO RETURN-CODE
+              END-IF
+              IF RETURN-CODE NOT = 4
+                 IF I-PARTNO = TRAILER-KEY
+                    MOVE I-QOH TO TRAILER-COUNT
+                    MOVE 'Y'   TO TRAILER-SEEN-FLAG
+                    MOVE 4     TO RETURN-CODE
+                    MOVE 'Y'   TO SW-RECORD-SELECTED
+                 ELSE
+                    PERFORM CHECK-SELECTION
+                    IF RECORD-SELECTED
+                       PERFORM CHECK-DUPLICATE
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
+       CHECK-DUPLICATE.
+           MOVE 'N' TO DUP-PART-FLAG
+           IF WS-PREV-PARTNO NOT = SPACES
+              IF I-PARTNO = WS-PREV-PARTNO
+                 MOVE 'Y'      TO DUP-PART-FLAG
+                 MOVE I-PARTNO TO DUP-PARTNO
+              ELSE
+                 IF I-PARTNO < WS-PREV-PARTNO
+                    MOVE 'Y'      TO SEQ-ERROR-FLAG
+                    MOVE I-PARTNO TO SEQ-ERROR-PARTNO
+                    MOVE 4        TO RETURN-CODE
+                 END-IF
+              END-IF
+           END-IF
+           MOVE I-PARTNO TO WS-PREV-PARTNO
+           .
+
+       RANDOM-LOOKUP-RECORD.
+           MOVE LOOKUP-PARTNO TO FD-PARTNO
+           READ IN-DATA-FILE INTO PARM-OUTREC
+              INVALID KEY
+                 MOVE 'N' TO LOOKUP-RESULT-FLAG
+                 MOVE 4   TO RETURN-CODE
+              NOT INVALID KEY
+                 MOVE 'Y' TO LOOKUP-RESULT-FLAG
+           END-READ
+           .
+
+       PRIOR-LOOKUP-RECORD.
+           MOVE LOOKUP-PARTNO TO FD-PRIOR-PARTNO
+           READ PRIOR-DATA-FILE INTO PARM-OUTREC
+              INVALID KEY
+                 MOVE 'N' TO LOOKUP-RESULT-FLAG
+                 MOVE 4   TO RETURN-CODE
+              NOT INVALID KEY
+                 MOVE 'Y' TO LOOKUP-RESULT-FLAG
+           END-READ
+           .
+
+       PRIOR-READ-NEXT-RECORD.
+           READ PRIOR-DATA-FILE NEXT RECORD INTO PARM-OUTREC
+              AT END
+              MOVE 4 TO RETURN-CODE
+           END-READ
+           .
+
+       OPEN-OVERRIDE-FILE.
+           OPEN INPUT OVR-CTL-FILE
+           IF OVR-FILE-STATUS = '00'
+              MOVE 'Y' TO OVR-FILE-OPEN-FLAG
+           ELSE
+              MOVE 'N' TO OVR-FILE-OPEN-FLAG
+           END-IF
+           .
+
+       OVERRIDE-LOOKUP.
+           MOVE 'N' TO OVR-THRESHOLD-FLAG
+           IF OVR-FILE-IS-OPEN
+              MOVE LOOKUP-PARTNO TO OVR-PARTNO
+              READ OVR-CTL-FILE
+                 INVALID KEY
+                    MOVE 'N' TO OVR-THRESHOLD-FLAG
+                 NOT INVALID KEY
+                    MOVE 'Y'           TO OVR-THRESHOLD-FLAG
+                    MOVE OVR-THRESHOLD TO OVR-THRESHOLD-VALUE
+              END-READ
+           END-IF
+           .
+
+       CLOSE-OVERRIDE-FILE.
+           IF OVR-FILE-IS-OPEN
+              CLOSE OVR-CTL-FILE
+              MOVE 'N' TO OVR-FILE-OPEN-FLAG
+           END-IF
+           .
+
+       CHECK-SELECTION.
+           MOVE 'Y' TO SW-RECORD-SELECTED
+           IF SEL-CATEGORY NOT = SPACES
+              AND I-ITEMCAT NOT = SEL-CATEGORY
+              MOVE 'N' TO SW-RECORD-SELECTED
+           END-IF
+           IF SEL-PARTNO-LOW NOT = SPACES
+              AND I-PARTNO < SEL-PARTNO-LOW
+              MOVE 'N' TO SW-RECORD-SELECTED
+           END-IF
+           IF SEL-PARTNO-HIGH NOT = SPACES
+              AND I-PARTNO > SEL-PARTNO-HIGH
+              MOVE 'N' TO SW-RECORD-SELECTED
+           END-IF
+           IF SEL-WAREHOUSE NOT = SPACES
+              AND I-WAREHOUSE NOT = SEL-WAREHOUSE
+              MOVE 'N' TO SW-RECORD-SELECTED
+           END-IF
+           .
