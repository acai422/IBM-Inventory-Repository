@@ -1,32 +1,398 @@
-       identification division.                                         
-       program-id. RPTREC.                                              
-       environment division.                                            
-       input-output section.                                            
-       file-control.                                                    
-           SELECT OUT-DATA-FILE ASSIGN TO CASERPT.                      
-       data division.                                                   
-       file section.                                                    
-       FD OUT-DATA-FILE.                                                
-       01 OUT-DATA              PIC X(133).                             
-       working-storage section.                                         
-       linkage section.                                                 
-      ***                                                               
-      *** good place to define parameters                               
-      ***                                                               
-       01  PARM-REQUEST         pic X(1).                               
-       01  PARM-OUTREC          pic X(133).                             
-                                                                        
-       procedure division using PARM-REQUEST PARM-OUTREC.               
-           EVALUATE PARM-REQUEST                                        
-              WHEN "1"                                                  
-                 OPEN OUTPUT OUT-DATA-FILE                              
-              WHEN "2"                                                  
-                 WRITE OUT-DATA FROM PARM-OUTREC                        
-              WHEN "9"                                                  
-                 CLOSE OUT-DATA-FILE                                    
-              WHEN OTHER                                                
-                 CALL 'LOGGER' USING BY CONTENT                         
-                      Z'RPT001 BAD PARAMETER PASSED TO RPTREC'          
-           END-EVALUATE.                                                
-           goback                                                       
-           .                                                            
+       identification division.
+       program-id. RPTREC.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT OUT-DATA-FILE ASSIGN TO CASERPT
+              FILE STATUS IS OUT-DATA-STATUS.
+           SELECT BACKUP-DATA-FILE ASSIGN TO CASERPTB
+              FILE STATUS IS BACKUP-DATA-STATUS.
+           SELECT CSV-DATA-FILE ASSIGN TO CASCSV
+              FILE STATUS IS CSV-DATA-STATUS.
+           SELECT RPT-CTL-FILE ASSIGN TO RPTCTL
+              FILE STATUS IS RPT-CTL-STATUS.
+           SELECT CAT-RPT1-FILE ASSIGN TO CASRPT1
+              FILE STATUS IS CAT-RPT1-STATUS.
+           SELECT CAT-RPT2-FILE ASSIGN TO CASRPT2
+              FILE STATUS IS CAT-RPT2-STATUS.
+           SELECT CAT-RPT3-FILE ASSIGN TO CASRPT3
+              FILE STATUS IS CAT-RPT3-STATUS.
+           SELECT CAT-RPT4-FILE ASSIGN TO CASRPT4
+              FILE STATUS IS CAT-RPT4-STATUS.
+           SELECT GL-DATA-FILE ASSIGN TO CASGL
+              FILE STATUS IS GL-DATA-STATUS.
+           SELECT WH-DATA-FILE ASSIGN TO CASRPTW
+              FILE STATUS IS WH-DATA-STATUS.
+           SELECT EXC-VALUE-FILE ASSIGN TO CASVEXC
+              FILE STATUS IS EXC-VALUE-STATUS.
+       data division.
+       file section.
+       FD OUT-DATA-FILE.
+       01 OUT-DATA              PIC X(133).
+       FD BACKUP-DATA-FILE.
+       01 BACKUP-DATA            PIC X(133).
+       FD CSV-DATA-FILE.
+       01 CSV-OUT-DATA          PIC X(133).
+       FD GL-DATA-FILE.
+       01 GL-OUT-DATA           PIC X(133).
+       FD WH-DATA-FILE.
+       01 WH-OUT-DATA           PIC X(133).
+       FD EXC-VALUE-FILE.
+       01 EXC-VALUE-DATA        PIC X(133).
+       FD RPT-CTL-FILE.
+       01 RPT-CTL-RECORD.
+           copy RPTCTL.
+       FD CAT-RPT1-FILE.
+       01 CAT-RPT1-DATA         PIC X(133).
+       FD CAT-RPT2-FILE.
+       01 CAT-RPT2-DATA         PIC X(133).
+       FD CAT-RPT3-FILE.
+       01 CAT-RPT3-DATA         PIC X(133).
+       FD CAT-RPT4-FILE.
+       01 CAT-RPT4-DATA         PIC X(133).
+       working-storage section.
+       01 OUT-DATA-STATUS       PIC X(02).
+       01 BACKUP-DATA-STATUS    PIC X(02).
+       01 RPT-USING-BACKUP-FLAG PIC X(01).
+           88 RPT-USING-BACKUP      VALUE 'Y'.
+       01 RPT-CTL-STATUS        PIC X(02).
+       01 CSV-DATA-STATUS       PIC X(02).
+       01 GL-DATA-STATUS        PIC X(02).
+       01 WH-DATA-STATUS        PIC X(02).
+       01 EXC-VALUE-STATUS      PIC X(02).
+       01 CAT-RPT1-STATUS       PIC X(02).
+       01 CAT-RPT2-STATUS       PIC X(02).
+       01 CAT-RPT3-STATUS       PIC X(02).
+       01 CAT-RPT4-STATUS       PIC X(02).
+       01 CSV-OUT-LINE          PIC X(133).
+       01 WS-RPT-CATEGORIES.
+           05 WS-RPC-LOW-1       PIC X(03).
+           05 WS-RPC-HIGH-1      PIC X(03).
+           05 WS-RPC-LOW-2       PIC X(03).
+           05 WS-RPC-HIGH-2      PIC X(03).
+           05 WS-RPC-LOW-3       PIC X(03).
+           05 WS-RPC-HIGH-3      PIC X(03).
+           05 WS-RPC-LOW-4       PIC X(03).
+           05 WS-RPC-HIGH-4      PIC X(03).
+       01 RPT-WRITE-ERROR-FLAG  PIC X(01) EXTERNAL.
+           88 RPT-WRITE-ERROR-FOUND  VALUE 'Y'.
+       01 RPT-WRITE-ERROR-STATUS PIC X(02) EXTERNAL.
+       01 RPT-RESTART-FLAG     PIC X(01) EXTERNAL.
+           88 RPT-IS-RESTART       VALUE 'Y'.
+       01 WS-RPT-MSG.
+           05 FILLER            PIC X(27) VALUE
+              'RPT001 CASERPT WRITE FAILED'.
+           05 FILLER            PIC X(10) VALUE ' PART NUM '.
+           05 MSG-RPT-PARTNO    PIC X(09).
+           05 FILLER            PIC X(08) VALUE ' STATUS '.
+           05 MSG-RPT-STATUS    PIC X(02).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 WS-RPT-FAILOVER-MSG.
+           05 FILLER            PIC X(40) VALUE
+              'RPT002 CASERPT OPEN FAILED, USING BACKUP'.
+           05 FILLER            PIC X(08) VALUE ' STATUS '.
+           05 MSG-FAILOVER-STATUS PIC X(02).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 WS-RPT-NOBACKUP-MSG.
+           05 FILLER            PIC X(45) VALUE
+              'RPT003 CASERPT AND BACKUP BOTH FAILED TO OPEN'.
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 WS-GL-ERR-MSG.
+           05 FILLER            PIC X(25) VALUE
+              'RPT004 CASGL WRITE FAILED'.
+           05 FILLER            PIC X(10) VALUE ' CATEGORY '.
+           05 MSG-GL-CATEGORY   PIC X(03).
+           05 FILLER            PIC X(08) VALUE ' STATUS '.
+           05 MSG-GL-STATUS     PIC X(02).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       linkage section.
+      ***
+      *** good place to define parameters
+      ***
+       01  PARM-REQUEST         pic X(1).
+       01  PARM-OUTREC          pic X(133).
+       01  DETAIL-LINE-FIELDS REDEFINES PARM-OUTREC.
+           05 DTL-REC.
+              copy DETLFMT.
+           05 FILLER            PIC X(01).
+       01  GL-LINE-FIELDS REDEFINES PARM-OUTREC.
+           05 GL-REC-CATEGORY   PIC X(03).
+           05 GL-REC-AMOUNT     PIC S9(09)V9(02)
+                                SIGN IS TRAILING SEPARATE CHARACTER.
+           05 FILLER            PIC X(118).
+
+       procedure division using PARM-REQUEST PARM-OUTREC.
+           MOVE 'N' TO RPT-WRITE-ERROR-FLAG
+           EVALUATE PARM-REQUEST
+              WHEN "1"
+                 MOVE 'N' TO RPT-USING-BACKUP-FLAG
+                 IF RPT-IS-RESTART
+                    OPEN EXTEND OUT-DATA-FILE
+                    IF OUT-DATA-STATUS NOT = '00'
+                       PERFORM OPEN-BACKUP-DATA-FILE
+                    END-IF
+                    OPEN EXTEND CSV-DATA-FILE
+                    OPEN EXTEND GL-DATA-FILE
+                    OPEN EXTEND WH-DATA-FILE
+                    OPEN EXTEND EXC-VALUE-FILE
+                 ELSE
+                    OPEN OUTPUT OUT-DATA-FILE
+                    IF OUT-DATA-STATUS NOT = '00'
+                       PERFORM OPEN-BACKUP-DATA-FILE
+                    END-IF
+                    OPEN OUTPUT CSV-DATA-FILE
+                    OPEN OUTPUT GL-DATA-FILE
+                    OPEN OUTPUT WH-DATA-FILE
+                    OPEN OUTPUT EXC-VALUE-FILE
+                 END-IF
+                 PERFORM OPEN-CATEGORY-FILES
+              WHEN "2"
+                 PERFORM WRITE-DETAIL-LINE
+                 PERFORM CHECK-WRITE-STATUS
+                 PERFORM ROUTE-TO-CATEGORY-FILE
+              WHEN "4"
+                 PERFORM WRITE-DETAIL-LINE
+                 PERFORM CHECK-WRITE-STATUS
+                 PERFORM WRITE-CSV-RECORD
+                 PERFORM ROUTE-TO-CATEGORY-FILE
+              WHEN "6"
+                 WRITE GL-OUT-DATA FROM PARM-OUTREC
+                 PERFORM CHECK-GL-WRITE-STATUS
+              WHEN "7"
+                 WRITE WH-OUT-DATA FROM PARM-OUTREC
+                 PERFORM CHECK-WH-WRITE-STATUS
+              WHEN "8"
+                 WRITE EXC-VALUE-DATA FROM PARM-OUTREC
+                 PERFORM CHECK-EXC-WRITE-STATUS
+              WHEN "9"
+                 IF RPT-USING-BACKUP
+                    CLOSE BACKUP-DATA-FILE
+                 ELSE
+                    CLOSE OUT-DATA-FILE
+                 END-IF
+                 CLOSE CSV-DATA-FILE
+                 CLOSE GL-DATA-FILE
+                 CLOSE WH-DATA-FILE
+                 CLOSE EXC-VALUE-FILE
+                 CLOSE CAT-RPT1-FILE
+                 CLOSE CAT-RPT2-FILE
+                 CLOSE CAT-RPT3-FILE
+                 CLOSE CAT-RPT4-FILE
+              WHEN OTHER
+                 CALL 'LOGGER' USING BY CONTENT 'E'
+                      BY CONTENT
+                      Z'RPT001 BAD PARAMETER PASSED TO RPTREC'
+           END-EVALUATE.
+           goback
+           .
+
+       OPEN-BACKUP-DATA-FILE.
+           MOVE OUT-DATA-STATUS      TO MSG-FAILOVER-STATUS
+           CALL 'LOGGER' USING BY CONTENT 'W'
+                BY CONTENT WS-RPT-FAILOVER-MSG
+           IF RPT-IS-RESTART
+              OPEN EXTEND BACKUP-DATA-FILE
+           ELSE
+              OPEN OUTPUT BACKUP-DATA-FILE
+           END-IF
+           IF BACKUP-DATA-STATUS = '00'
+              MOVE 'Y' TO RPT-USING-BACKUP-FLAG
+           ELSE
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-RPT-NOBACKUP-MSG
+           END-IF
+           .
+
+       WRITE-DETAIL-LINE.
+           IF RPT-USING-BACKUP
+              WRITE BACKUP-DATA FROM PARM-OUTREC
+              MOVE BACKUP-DATA-STATUS TO OUT-DATA-STATUS
+           ELSE
+              WRITE OUT-DATA FROM PARM-OUTREC
+           END-IF
+           .
+
+       OPEN-CATEGORY-FILES.
+           MOVE SPACES TO WS-RPT-CATEGORIES
+           OPEN INPUT RPT-CTL-FILE
+           IF RPT-CTL-STATUS = '00'
+              READ RPT-CTL-FILE
+                 NOT AT END
+                    MOVE RPC-CAT-LOW-1  TO WS-RPC-LOW-1
+                    MOVE RPC-CAT-HIGH-1 TO WS-RPC-HIGH-1
+                    MOVE RPC-CAT-LOW-2  TO WS-RPC-LOW-2
+                    MOVE RPC-CAT-HIGH-2 TO WS-RPC-HIGH-2
+                    MOVE RPC-CAT-LOW-3  TO WS-RPC-LOW-3
+                    MOVE RPC-CAT-HIGH-3 TO WS-RPC-HIGH-3
+                    MOVE RPC-CAT-LOW-4  TO WS-RPC-LOW-4
+                    MOVE RPC-CAT-HIGH-4 TO WS-RPC-HIGH-4
+              END-READ
+              CLOSE RPT-CTL-FILE
+           END-IF
+
+           IF RPT-IS-RESTART
+              OPEN EXTEND CAT-RPT1-FILE
+              OPEN EXTEND CAT-RPT2-FILE
+              OPEN EXTEND CAT-RPT3-FILE
+              OPEN EXTEND CAT-RPT4-FILE
+           ELSE
+              OPEN OUTPUT CAT-RPT1-FILE
+              OPEN OUTPUT CAT-RPT2-FILE
+              OPEN OUTPUT CAT-RPT3-FILE
+              OPEN OUTPUT CAT-RPT4-FILE
+           END-IF
+           .
+
+       ROUTE-TO-CATEGORY-FILE.
+           EVALUATE TRUE
+              WHEN WS-RPC-LOW-1 NOT = SPACES
+                 AND D-ITEM-CATEGORY(1:3) >= WS-RPC-LOW-1
+                 AND D-ITEM-CATEGORY(1:3) <= WS-RPC-HIGH-1
+                 WRITE CAT-RPT1-DATA FROM PARM-OUTREC
+                 PERFORM CHECK-CAT-RPT1-STATUS
+              WHEN WS-RPC-LOW-2 NOT = SPACES
+                 AND D-ITEM-CATEGORY(1:3) >= WS-RPC-LOW-2
+                 AND D-ITEM-CATEGORY(1:3) <= WS-RPC-HIGH-2
+                 WRITE CAT-RPT2-DATA FROM PARM-OUTREC
+                 PERFORM CHECK-CAT-RPT2-STATUS
+              WHEN WS-RPC-LOW-3 NOT = SPACES
+                 AND D-ITEM-CATEGORY(1:3) >= WS-RPC-LOW-3
+                 AND D-ITEM-CATEGORY(1:3) <= WS-RPC-HIGH-3
+                 WRITE CAT-RPT3-DATA FROM PARM-OUTREC
+                 PERFORM CHECK-CAT-RPT3-STATUS
+              WHEN WS-RPC-LOW-4 NOT = SPACES
+                 AND D-ITEM-CATEGORY(1:3) >= WS-RPC-LOW-4
+                 AND D-ITEM-CATEGORY(1:3) <= WS-RPC-HIGH-4
+                 WRITE CAT-RPT4-DATA FROM PARM-OUTREC
+                 PERFORM CHECK-CAT-RPT4-STATUS
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+           .
+
+       CHECK-WRITE-STATUS.
+           IF OUT-DATA-STATUS NOT = '00'
+              MOVE 'Y'             TO RPT-WRITE-ERROR-FLAG
+              MOVE OUT-DATA-STATUS TO RPT-WRITE-ERROR-STATUS
+              MOVE D-PART-NUM      TO MSG-RPT-PARTNO
+              MOVE OUT-DATA-STATUS TO MSG-RPT-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-RPT-MSG
+           END-IF
+           .
+
+       CHECK-GL-WRITE-STATUS.
+           IF GL-DATA-STATUS NOT = '00'
+              MOVE 'Y'             TO RPT-WRITE-ERROR-FLAG
+              MOVE GL-DATA-STATUS  TO RPT-WRITE-ERROR-STATUS
+              MOVE GL-REC-CATEGORY TO MSG-GL-CATEGORY
+              MOVE GL-DATA-STATUS  TO MSG-GL-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-GL-ERR-MSG
+           END-IF
+           .
+
+       CHECK-WH-WRITE-STATUS.
+           IF WH-DATA-STATUS NOT = '00'
+              MOVE 'Y'             TO RPT-WRITE-ERROR-FLAG
+              MOVE WH-DATA-STATUS  TO RPT-WRITE-ERROR-STATUS
+              MOVE D-PART-NUM      TO MSG-RPT-PARTNO
+              MOVE WH-DATA-STATUS  TO MSG-RPT-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-RPT-MSG
+           END-IF
+           .
+
+       CHECK-EXC-WRITE-STATUS.
+           IF EXC-VALUE-STATUS NOT = '00'
+              MOVE 'Y'             TO RPT-WRITE-ERROR-FLAG
+              MOVE EXC-VALUE-STATUS TO RPT-WRITE-ERROR-STATUS
+              MOVE D-PART-NUM      TO MSG-RPT-PARTNO
+              MOVE EXC-VALUE-STATUS TO MSG-RPT-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-RPT-MSG
+           END-IF
+           .
+
+       CHECK-CAT-RPT1-STATUS.
+           IF CAT-RPT1-STATUS NOT = '00'
+              MOVE 'Y'             TO RPT-WRITE-ERROR-FLAG
+              MOVE CAT-RPT1-STATUS TO RPT-WRITE-ERROR-STATUS
+              MOVE D-PART-NUM      TO MSG-RPT-PARTNO
+              MOVE CAT-RPT1-STATUS TO MSG-RPT-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-RPT-MSG
+           END-IF
+           .
+
+       CHECK-CAT-RPT2-STATUS.
+           IF CAT-RPT2-STATUS NOT = '00'
+              MOVE 'Y'             TO RPT-WRITE-ERROR-FLAG
+              MOVE CAT-RPT2-STATUS TO RPT-WRITE-ERROR-STATUS
+              MOVE D-PART-NUM      TO MSG-RPT-PARTNO
+              MOVE CAT-RPT2-STATUS TO MSG-RPT-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-RPT-MSG
+           END-IF
+           .
+
+       CHECK-CAT-RPT3-STATUS.
+           IF CAT-RPT3-STATUS NOT = '00'
+              MOVE 'Y'             TO RPT-WRITE-ERROR-FLAG
+              MOVE CAT-RPT3-STATUS TO RPT-WRITE-ERROR-STATUS
+              MOVE D-PART-NUM      TO MSG-RPT-PARTNO
+              MOVE CAT-RPT3-STATUS TO MSG-RPT-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-RPT-MSG
+           END-IF
+           .
+
+       CHECK-CAT-RPT4-STATUS.
+           IF CAT-RPT4-STATUS NOT = '00'
+              MOVE 'Y'             TO RPT-WRITE-ERROR-FLAG
+              MOVE CAT-RPT4-STATUS TO RPT-WRITE-ERROR-STATUS
+              MOVE D-PART-NUM      TO MSG-RPT-PARTNO
+              MOVE CAT-RPT4-STATUS TO MSG-RPT-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-RPT-MSG
+           END-IF
+           .
+
+       WRITE-CSV-RECORD.
+           MOVE SPACES TO CSV-OUT-LINE
+           STRING
+              D-PART-NUM       DELIMITED BY SPACE
+              ','              DELIMITED BY SIZE
+              D-DESCRIPTION    DELIMITED BY SIZE
+              ','              DELIMITED BY SIZE
+              D-UNIT-PRICE     DELIMITED BY SIZE
+              ','              DELIMITED BY SIZE
+              D-QUANT-ON-HAND  DELIMITED BY SIZE
+              ','              DELIMITED BY SIZE
+              D-UOM-CODE       DELIMITED BY SIZE
+              ','              DELIMITED BY SIZE
+              D-QUANT-ON-ORDER DELIMITED BY SIZE
+              ','              DELIMITED BY SIZE
+              D-DAYS-SUPPLY    DELIMITED BY SIZE
+              ','              DELIMITED BY SIZE
+              D-OLD-PART-NUM   DELIMITED BY SPACE
+              ','              DELIMITED BY SIZE
+              D-ITEM-CATEGORY  DELIMITED BY SPACE
+              ','              DELIMITED BY SIZE
+              D-ITEM-VALUE     DELIMITED BY SIZE
+              INTO CSV-OUT-LINE
+           END-STRING
+           WRITE CSV-OUT-DATA FROM CSV-OUT-LINE
+           PERFORM CHECK-CSV-WRITE-STATUS
+           .
+
+       CHECK-CSV-WRITE-STATUS.
+           IF CSV-DATA-STATUS NOT = '00'
+              MOVE 'Y'             TO RPT-WRITE-ERROR-FLAG
+              MOVE CSV-DATA-STATUS TO RPT-WRITE-ERROR-STATUS
+              MOVE D-PART-NUM      TO MSG-RPT-PARTNO
+              MOVE CSV-DATA-STATUS TO MSG-RPT-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-RPT-MSG
+           END-IF
+           .
