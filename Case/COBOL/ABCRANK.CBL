@@ -0,0 +1,262 @@
+       identification division.
+       program-id. ABCRANK.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT ABC-DATA-FILE ASSIGN TO CASABC
+              FILE STATUS IS ABC-FILE-STATUS.
+       data division.
+       file section.
+       FD  ABC-DATA-FILE.
+       01 ABC-OUT-DATA         PIC X(133).
+       working-storage section.
+       01 IN-DATA             PIC X(80).
+       01 IN-DATA-FIELDS REDEFINES IN-DATA.
+       copy DEFINP.
+       01 ABC-FILE-STATUS     PIC X(02).
+       01 ABC-WRITE-ERROR-FLAG PIC X(01) VALUE 'N'.
+           88 ABC-WRITE-ERROR-FOUND VALUE 'Y'.
+       01 WS-ABC-WRITE-MSG.
+           05 FILLER          PIC X(19)
+              VALUE 'ABC900: write fail '.
+           05 MSG-ABC-PARTNO  PIC X(09).
+           05 FILLER          PIC X(09) VALUE ' status: '.
+           05 MSG-ABC-STATUS  PIC X(02).
+       01 SEL-CATEGORY        PIC X(03) EXTERNAL.
+       01 SEL-PARTNO-LOW      PIC X(09) EXTERNAL.
+       01 SEL-PARTNO-HIGH     PIC X(09) EXTERNAL.
+       01 SEL-WAREHOUSE       PIC X(03) EXTERNAL.
+       01 IO-ERROR-FLAG       PIC X(01) EXTERNAL.
+           88 IO-ERROR-FOUND      VALUE 'Y'.
+       01 IO-ERROR-STATUS     PIC X(02) EXTERNAL.
+       01 WS-IO-MSG.
+           05 FILLER            PIC X(23) VALUE
+              'GET005 CASEIN I/O ERROR'.
+           05 FILLER            PIC X(08) VALUE ' STATUS '.
+           05 MSG-IO-STATUS     PIC X(02).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 WS-ITEM-VALUE        PIC 9(08)V9(02).
+       01 WS-TOTAL-VALUE       PIC 9(10)V9(02) VALUE 0.
+       01 WS-RUNNING-VALUE     PIC 9(10)V9(02) VALUE 0.
+       01 WS-CUM-PCT           PIC 9(03)V9(02).
+       01 WS-A-COUNT           PIC 9(07) VALUE 0.
+       01 WS-B-COUNT           PIC 9(07) VALUE 0.
+       01 WS-C-COUNT           PIC 9(07) VALUE 0.
+      ***
+      *** true ABC analysis ranks items by D-ITEM-VALUE, highest
+      *** first, then bands them by where each item's running share
+      *** of WS-TOTAL-VALUE falls once the items ahead of it are
+      *** added in -- the small set of items that together make up
+      *** the first 70% of total book value are Class A, the next
+      *** slice out to 90% is Class B, and the long tail making up
+      *** the last 10% is Class C.
+      ***
+       01 WS-A-CUTOFF-PCT      PIC 9(03)V9(02) VALUE 070.00.
+       01 WS-B-CUTOFF-PCT      PIC 9(03)V9(02) VALUE 090.00.
+      *
+      *    VALUE-RANKED ITEM TABLE -- CASEIN ARRIVES IN PART-NUMBER
+      *    ORDER, NOT VALUE ORDER, SO EVERY ITEM'S COMPUTED VALUE IS
+      *    ACCUMULATED HERE AND THE TABLE IS SORTED DESCENDING BY
+      *    ABT-ITEM-VALUE BEFORE THE REPORT IS WRITTEN, SO THE WRITE
+      *    PASS CAN WALK IT HIGHEST-VALUE-FIRST AND BAND EACH ITEM BY
+      *    CUMULATIVE PERCENTAGE OF WS-TOTAL-VALUE.
+      *
+       01 ABC-TBL-CNT             PIC 9(05) VALUE 0.
+       01 ABC-TABLE-OVERFLOW-FLAG PIC X(01) VALUE 'N'.
+           88 ABC-TABLE-OVERFLOW      VALUE 'Y'.
+       01 ABC-SORT-I              PIC 9(05).
+       01 ABC-SORT-J              PIC 9(05).
+       01 ABC-VALUE-TABLE.
+           05 ABT-ENTRY OCCURS 5000 TIMES.
+              10 ABT-PART-NUM     PIC X(09).
+              10 ABT-DESCRIPTION  PIC X(30).
+              10 ABT-ITEM-VALUE   PIC 9(08)V9(02).
+       01 ABC-SORT-TEMP-ENTRY.
+           05 ABTT-PART-NUM     PIC X(09).
+           05 ABTT-DESCRIPTION  PIC X(30).
+           05 ABTT-ITEM-VALUE   PIC 9(08)V9(02).
+       01 WS-ABC-LINE.
+           05                   PIC X      VALUE SPACES.
+           05 ABC-PART-NUM      PIC X(09).
+           05                   PIC X(03)  VALUE SPACES.
+           05 ABC-DESCRIPTION   PIC X(30).
+           05                   PIC X(03)  VALUE SPACES.
+           05 ABC-ITEM-VALUE    PIC $$,$$$,999.99.
+           05                   PIC X(03)  VALUE SPACES.
+           05 ABC-PCT-OF-TOTAL  PIC ZZ9.99.
+           05                   PIC X(01)  VALUE '%'.
+           05                   PIC X(03)  VALUE SPACES.
+           05 ABC-CLASS         PIC X(01).
+           05                   PIC X(60)  VALUE SPACES.
+       01 WS-ABC-SUMMARY-LINE.
+           05 FILLER           PIC X(09) VALUE 'CLASS A: '.
+           05 SUM-A-COUNT      PIC ZZZZZZ9.
+           05 FILLER           PIC X(04) VALUE SPACES.
+           05 FILLER           PIC X(09) VALUE 'CLASS B: '.
+           05 SUM-B-COUNT      PIC ZZZZZZ9.
+           05 FILLER           PIC X(04) VALUE SPACES.
+           05 FILLER           PIC X(09) VALUE 'CLASS C: '.
+           05 SUM-C-COUNT      PIC ZZZZZZ9.
+       procedure division.
+       MAINLINE.
+           MOVE 0 TO RETURN-CODE
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'ABC001: Starting program'
+           PERFORM BUILD-VALUE-TABLE
+           PERFORM TERMINATION
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'ABC999: All done'
+           GOBACK
+           .
+
+       BUILD-VALUE-TABLE.
+           MOVE SPACES TO SEL-CATEGORY
+           MOVE SPACES TO SEL-PARTNO-LOW
+           MOVE SPACES TO SEL-PARTNO-HIGH
+           MOVE SPACES TO SEL-WAREHOUSE
+           MOVE 0 TO RETURN-CODE
+           MOVE 0 TO WS-TOTAL-VALUE
+
+           CALL 'GETREC' USING
+           BY CONTENT '1'
+           BY REFERENCE IN-DATA
+
+           CALL 'GETREC' USING
+           BY CONTENT '2'
+           BY REFERENCE IN-DATA
+           IF IO-ERROR-FOUND
+              MOVE IO-ERROR-STATUS TO MSG-IO-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-IO-MSG
+           END-IF
+
+           PERFORM ADD-ITEM-TO-TABLE UNTIL RETURN-CODE = 4
+
+           CALL 'GETREC' USING
+           BY CONTENT '9'
+           BY REFERENCE IN-DATA
+           .
+
+       ADD-ITEM-TO-TABLE.
+           IF I-QOH IS NUMERIC AND I-UNITPR IS NUMERIC
+              COMPUTE WS-ITEM-VALUE = I-QOH * I-UNITPR
+           ELSE
+              MOVE 0 TO WS-ITEM-VALUE
+           END-IF
+
+           IF ABC-TBL-CNT >= 5000
+              MOVE 'Y' TO ABC-TABLE-OVERFLOW-FLAG
+              MOVE I-PARTNO TO MSG-ABC-PARTNO
+              CALL 'LOGGER' USING BY CONTENT 'W'
+                   BY CONTENT Z'ABC500: table full, part skipped'
+           ELSE
+              ADD 1 TO ABC-TBL-CNT
+              MOVE I-PARTNO      TO ABT-PART-NUM(ABC-TBL-CNT)
+              MOVE I-DESCR       TO ABT-DESCRIPTION(ABC-TBL-CNT)
+              MOVE WS-ITEM-VALUE TO ABT-ITEM-VALUE(ABC-TBL-CNT)
+              ADD WS-ITEM-VALUE TO WS-TOTAL-VALUE
+           END-IF
+
+           CALL 'GETREC' USING
+           BY CONTENT '2'
+           BY REFERENCE IN-DATA
+           .
+
+      *
+      *    BUBBLE SORT THE TABLE INTO DESCENDING ITEM-VALUE SEQUENCE
+      *    SO THE WRITE PASS CAN RANK AND CUMULATIVE-BAND IN ONE WALK.
+      *
+       SORT-VALUE-TABLE.
+           PERFORM SORT-OUTER-PASS
+              VARYING ABC-SORT-I FROM 1 BY 1
+              UNTIL ABC-SORT-I >= ABC-TBL-CNT
+           .
+
+       SORT-OUTER-PASS.
+           PERFORM SORT-INNER-PASS
+              VARYING ABC-SORT-J FROM 1 BY 1
+              UNTIL ABC-SORT-J > ABC-TBL-CNT - ABC-SORT-I
+           .
+
+       SORT-INNER-PASS.
+           IF ABT-ITEM-VALUE(ABC-SORT-J) <
+              ABT-ITEM-VALUE(ABC-SORT-J + 1)
+              PERFORM SWAP-VALUE-ENTRIES
+           END-IF
+           .
+
+       SWAP-VALUE-ENTRIES.
+           MOVE ABT-ENTRY(ABC-SORT-J)     TO ABC-SORT-TEMP-ENTRY
+           MOVE ABT-ENTRY(ABC-SORT-J + 1) TO ABT-ENTRY(ABC-SORT-J)
+           MOVE ABC-SORT-TEMP-ENTRY       TO ABT-ENTRY(ABC-SORT-J + 1)
+           .
+
+      *
+      *    WRITE PASS -- WALKS THE NOW VALUE-RANKED TABLE HIGHEST
+      *    FIRST, ACCUMULATING A RUNNING TOTAL SO EACH ITEM IS BANDED
+      *    BY ITS CUMULATIVE SHARE OF WS-TOTAL-VALUE, NOT ITS OWN.
+      *
+       WRITE-RANKED-ITEMS.
+           PERFORM WRITE-RANKED-LINE
+              VARYING ABC-SORT-I FROM 1 BY 1
+              UNTIL ABC-SORT-I > ABC-TBL-CNT
+           .
+
+       WRITE-RANKED-LINE.
+           ADD ABT-ITEM-VALUE(ABC-SORT-I) TO WS-RUNNING-VALUE
+
+           IF WS-TOTAL-VALUE > 0
+              COMPUTE WS-CUM-PCT ROUNDED =
+                 (WS-RUNNING-VALUE * 100) / WS-TOTAL-VALUE
+           ELSE
+              MOVE 0 TO WS-CUM-PCT
+           END-IF
+
+           MOVE ABT-PART-NUM(ABC-SORT-I)    TO ABC-PART-NUM
+           MOVE ABT-DESCRIPTION(ABC-SORT-I) TO ABC-DESCRIPTION
+           MOVE ABT-ITEM-VALUE(ABC-SORT-I)  TO ABC-ITEM-VALUE
+           MOVE WS-CUM-PCT                  TO ABC-PCT-OF-TOTAL
+
+           EVALUATE TRUE
+              WHEN WS-CUM-PCT <= WS-A-CUTOFF-PCT
+                 MOVE 'A' TO ABC-CLASS
+                 ADD 1 TO WS-A-COUNT
+              WHEN WS-CUM-PCT <= WS-B-CUTOFF-PCT
+                 MOVE 'B' TO ABC-CLASS
+                 ADD 1 TO WS-B-COUNT
+              WHEN OTHER
+                 MOVE 'C' TO ABC-CLASS
+                 ADD 1 TO WS-C-COUNT
+           END-EVALUATE
+
+           WRITE ABC-OUT-DATA FROM WS-ABC-LINE
+           MOVE ABT-PART-NUM(ABC-SORT-I) TO MSG-ABC-PARTNO
+           PERFORM CHECK-WRITE-STATUS
+           .
+
+       CHECK-WRITE-STATUS.
+           IF ABC-FILE-STATUS NOT = '00'
+              MOVE 'Y'            TO ABC-WRITE-ERROR-FLAG
+              MOVE ABC-FILE-STATUS TO MSG-ABC-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-ABC-WRITE-MSG
+           END-IF
+           .
+
+       TERMINATION.
+           OPEN OUTPUT ABC-DATA-FILE
+
+           PERFORM SORT-VALUE-TABLE
+           PERFORM WRITE-RANKED-ITEMS
+
+           CLOSE ABC-DATA-FILE
+
+           IF ABC-WRITE-ERROR-FOUND
+              MOVE 16 TO RETURN-CODE
+           END-IF
+
+           MOVE WS-A-COUNT TO SUM-A-COUNT
+           MOVE WS-B-COUNT TO SUM-B-COUNT
+           MOVE WS-C-COUNT TO SUM-C-COUNT
+           DISPLAY WS-ABC-SUMMARY-LINE
+           .
