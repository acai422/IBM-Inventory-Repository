@@ -0,0 +1,131 @@
+       identification division.
+       program-id. DISCEXC.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT EXC-DATA-FILE ASSIGN TO CASDISC
+              FILE STATUS IS EXC-FILE-STATUS.
+       data division.
+       file section.
+       FD  EXC-DATA-FILE.
+       01 EXC-OUT-DATA      PIC X(133).
+       working-storage section.
+       01 IN-DATA          PIC X(80).
+       01 IN-DATA-FIELDS REDEFINES IN-DATA.
+       copy DEFINP.
+       01 EXC-FILE-STATUS     PIC X(02).
+       01 EXC-COUNT           PIC 9(07) VALUE 0.
+       01 EXC-WRITE-ERROR-FLAG PIC X(01) VALUE 'N'.
+           88 EXC-WRITE-ERROR-FOUND VALUE 'Y'.
+       01 WS-EXC-WRITE-MSG.
+           05 FILLER          PIC X(19)
+              VALUE 'DSC900: write fail '.
+           05 MSG-EXC-PARTNO  PIC X(09).
+           05 FILLER          PIC X(09) VALUE ' status: '.
+           05 MSG-EXC-STATUS  PIC X(02).
+       01 SEL-CATEGORY        PIC X(03) EXTERNAL.
+       01 SEL-PARTNO-LOW      PIC X(09) EXTERNAL.
+       01 SEL-PARTNO-HIGH     PIC X(09) EXTERNAL.
+       01 SEL-WAREHOUSE       PIC X(03) EXTERNAL.
+       01 WS-ITEM-VALUE       PIC 9(08)V9(02).
+       01 EXC-DETAIL-LINE.
+           05                  PIC X      VALUE SPACES.
+           05 EXC-PART-NUM     PIC X(09).
+           05                  PIC X(03)  VALUE SPACES.
+           05 EXC-DESCRIPTION  PIC X(30).
+           05                  PIC X(03)  VALUE SPACES.
+           05 EXC-QUANT-ON-HAND PIC 09(05).
+           05                  PIC X(04)  VALUE SPACES.
+           05 EXC-UNIT-PRICE   PIC $$$9.99.
+           05                  PIC X(04)  VALUE SPACES.
+           05 EXC-ITEM-VALUE   PIC $$,$$$,999.99.
+           05                  PIC X(03)  VALUE SPACES.
+           05 EXC-VENDOR-CODE  PIC X(04).
+           05                  PIC X(46)  VALUE SPACES.
+       01 WS-EXC-SUMMARY-LINE.
+           05 FILLER          PIC X(26) VALUE
+              'DISCONTINUED WITH STOCK: '.
+           05 SUM-EXC-COUNT   PIC ZZZZZZ9.
+       procedure division.
+       MAINLINE.
+           MOVE 0 TO RETURN-CODE
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'DSC001: Starting program'
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-RECORDS UNTIL RETURN-CODE = 4
+           PERFORM TERMINATION
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'DSC999: All done'
+           GOBACK
+           .
+
+       INITIALIZATION.
+           MOVE SPACES TO SEL-CATEGORY
+           MOVE SPACES TO SEL-PARTNO-LOW
+           MOVE SPACES TO SEL-PARTNO-HIGH
+           MOVE SPACES TO SEL-WAREHOUSE
+
+           CALL 'GETREC' USING
+           BY CONTENT '1'
+           BY REFERENCE IN-DATA
+
+           OPEN OUTPUT EXC-DATA-FILE
+
+           CALL 'GETREC' USING
+           BY CONTENT '2'
+           BY REFERENCE IN-DATA
+           .
+
+       PROCESS-RECORDS.
+           IF I-DISCONTINUED AND I-QOH IS NUMERIC AND I-QOH > 0
+              PERFORM WRITE-EXCEPTION
+           END-IF
+
+           CALL 'GETREC' USING
+           BY CONTENT '2'
+           BY REFERENCE IN-DATA
+           .
+
+       WRITE-EXCEPTION.
+           MOVE I-PARTNO  TO EXC-PART-NUM
+           MOVE I-DESCR   TO EXC-DESCRIPTION
+           MOVE I-QOH     TO EXC-QUANT-ON-HAND
+           MOVE I-UNITPR  TO EXC-UNIT-PRICE
+           MOVE I-VENDOR-CODE TO EXC-VENDOR-CODE
+
+           IF I-UNITPR IS NUMERIC
+              COMPUTE WS-ITEM-VALUE = I-QOH * I-UNITPR
+           ELSE
+              MOVE 0 TO WS-ITEM-VALUE
+           END-IF
+           MOVE WS-ITEM-VALUE TO EXC-ITEM-VALUE
+
+           WRITE EXC-OUT-DATA FROM EXC-DETAIL-LINE
+           PERFORM CHECK-WRITE-STATUS
+           ADD 1 TO EXC-COUNT
+           .
+
+       CHECK-WRITE-STATUS.
+           IF EXC-FILE-STATUS NOT = '00'
+              MOVE 'Y'           TO EXC-WRITE-ERROR-FLAG
+              MOVE I-PARTNO      TO MSG-EXC-PARTNO
+              MOVE EXC-FILE-STATUS TO MSG-EXC-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-EXC-WRITE-MSG
+           END-IF
+           .
+
+       TERMINATION.
+           CLOSE EXC-DATA-FILE
+
+           CALL 'GETREC' USING
+           BY CONTENT '9'
+           BY REFERENCE IN-DATA
+
+           IF EXC-WRITE-ERROR-FOUND
+              MOVE 16 TO RETURN-CODE
+           END-IF
+
+           MOVE EXC-COUNT TO SUM-EXC-COUNT
+           DISPLAY WS-EXC-SUMMARY-LINE
+           .
