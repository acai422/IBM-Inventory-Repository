@@ -0,0 +1,9 @@
+      ***
+      *** OVRCTL - reorder threshold override record (OVRCTL dataset),
+      *** keyed by part number. An optional small control file planners
+      *** maintain to bump a part's effective reorder point -- e.g. for
+      *** a promotion period -- without updating the CASEIN master.
+      ***
+           10 OVR-PARTNO       PIC X(09).
+           10 OVR-THRESHOLD    PIC 9(02).
+           10 FILLER           PIC X(69).
