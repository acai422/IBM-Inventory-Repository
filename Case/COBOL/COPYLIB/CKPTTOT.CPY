@@ -0,0 +1,10 @@
+      ***
+      *** CKPTTOT - running totals carried in a MAIN checkpoint record
+      *** and exchanged with FMTREC4 via its SAVE/RESTORE function codes
+      ***
+           10 CKPT-PAGE-TOTAL      PIC 9(9)V9(2).
+           10 CKPT-GRAND-TOTAL     PIC 9(8)V9(2).
+           10 CKPT-FOOT-COUNT      PIC 9(02).
+           10 CKPT-TOTAL-FLAGS     PIC 9(02).
+           10 CKPT-LAST-CATEGORY   PIC X(03).
+           10 CKPT-CATEGORY-TOTAL  PIC 9(8)V9(2).
