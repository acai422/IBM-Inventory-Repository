@@ -0,0 +1,11 @@
+      ***
+      *** CKPTREC - MAIN checkpoint record (CASECKPT). Rewritten every
+      *** CTL-CKPT-INTERVAL records so the dataset always holds only
+      *** the most recent checkpoint.
+      ***
+       01  CKPT-RECORD.
+           05 CKPT-PARTNO          PIC X(09).
+           05 CKPT-COUNTER         PIC 9(02).
+           05 CKPT-TOTALS.
+              copy CKPTTOT.
+           05 FILLER               PIC X(31).
