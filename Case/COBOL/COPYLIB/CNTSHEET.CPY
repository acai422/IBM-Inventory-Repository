@@ -0,0 +1,7 @@
+      ***
+      *** CNTSHEET - physical inventory count-sheet record layout
+      *** (CASCOUNT dataset), read by CNTRECON against CASEIN's I-QOH.
+      ***
+           10 CNT-PARTNO       PIC X(09).
+           10 CNT-COUNTED-QTY  PIC 9(05).
+           10 FILLER           PIC X(66).
