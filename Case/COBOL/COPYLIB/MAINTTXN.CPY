@@ -0,0 +1,15 @@
+      ***
+      *** MAINTTXN - CASMAINT transaction record layout (CASMTXN
+      *** dataset). One transaction adds, changes, or deletes a
+      *** single CASEIN record by part number.
+      ***
+           10 TXN-ACTION      PIC X(01).
+               88 TXN-IS-ADD      VALUE 'A'.
+               88 TXN-IS-CHANGE   VALUE 'C'.
+               88 TXN-IS-DELETE   VALUE 'D'.
+           10 TXN-PARTNO      PIC X(09).
+           10 TXN-DESCR       PIC X(30).
+           10 TXN-UNITPR      PIC 9(04)V99.
+           10 TXN-RDRLVL      PIC 9(02).
+           10 TXN-ITEMCAT     PIC X(03).
+           10 FILLER          PIC X(29).
