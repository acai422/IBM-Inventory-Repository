@@ -0,0 +1,27 @@
+      ***
+      *** DETLFMT - print-line layout for a single inventory detail
+      *** line. Shared between FMTREC4, which builds it, and RPTREC,
+      *** which parses it back out to build the CSV extract.
+      ***
+           10                  PIC X      VALUE SPACES.
+           10 D-PART-NUM       PIC X(09).
+           10                  PIC X(02)  VALUE SPACES.
+           10 D-WAREHOUSE      PIC X(03).
+           10                  PIC X(01)  VALUE SPACES.
+           10 D-DESCRIPTION    PIC X(30).
+           10                  PIC X(04)  VALUE SPACES.
+           10 D-UNIT-PRICE     PIC $$$9.99.
+           10                  PIC X(06)  VALUE SPACES.
+           10 D-QUANT-ON-HAND  PIC 09(05).
+           10 D-UOM-CODE       PIC X(01).
+           10                  PIC X(07)  VALUE SPACES.
+           10 D-QUANT-ON-ORDER PIC 09(02).
+           10                  PIC X(02)  VALUE SPACES.
+           10 D-DAYS-SUPPLY    PIC 999.
+           10 D-REORDER-FLAG   PIC X(01).
+           10                  PIC X(05)  VALUE SPACES.
+           10 D-OLD-PART-NUM   PIC X(09).
+           10                  PIC X(05)  VALUE SPACES.
+           10 D-ITEM-CATEGORY  PIC X(10).
+           10                  PIC X(04)  VALUE SPACES.
+           10 D-ITEM-VALUE     PIC $$,$$$,999.99.
