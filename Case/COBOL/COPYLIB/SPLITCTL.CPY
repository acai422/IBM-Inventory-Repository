@@ -0,0 +1,15 @@
+      ***
+      *** SPLITCTL - CASSPLIT partitioning control card (SPLITCTL
+      *** dataset). Up to four D-ITEM-CATEGORY ranges, one per output
+      *** partition; a record outside every range goes to the overflow
+      *** partition.
+      ***
+           10 SPL-CAT-LOW-1    PIC X(03).
+           10 SPL-CAT-HIGH-1   PIC X(03).
+           10 SPL-CAT-LOW-2    PIC X(03).
+           10 SPL-CAT-HIGH-2   PIC X(03).
+           10 SPL-CAT-LOW-3    PIC X(03).
+           10 SPL-CAT-HIGH-3   PIC X(03).
+           10 SPL-CAT-LOW-4    PIC X(03).
+           10 SPL-CAT-HIGH-4   PIC X(03).
+           10 FILLER           PIC X(56).
