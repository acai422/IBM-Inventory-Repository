@@ -0,0 +1,21 @@
+      ***
+      *** CTLCARD - MAIN run-control card, read once at INITIALIZATION
+      *** from the optional CTLCARD dataset. Grows as new run options
+      *** are added; unused positions are reserved FILLER.
+      ***
+       01  CTL-CONTROL-CARD.
+           05 CTL-PAGE-BREAK       PIC 9(02).
+           05 CTL-REPORT-TITLE     PIC X(40).
+           05 CTL-RESTART-FLAG     PIC X(01).
+               88 CTL-IS-RESTART       VALUE 'Y'.
+           05 CTL-CKPT-INTERVAL    PIC 9(05).
+           05 CTL-SEL-CATEGORY     PIC X(03).
+           05 CTL-SEL-PARTNO-LOW   PIC X(09).
+           05 CTL-SEL-PARTNO-HIGH  PIC X(09).
+           05 CTL-CONTINUOUS-FLAG  PIC X(01).
+               88 CTL-IS-CONTINUOUS    VALUE 'Y'.
+           05 CTL-COMPARE-FLAG     PIC X(01).
+               88 CTL-IS-COMPARE       VALUE 'Y'.
+           05 CTL-QOH-THRESHOLD    PIC 9(05).
+           05 CTL-SEL-WAREHOUSE    PIC X(03).
+           05 FILLER               PIC X(01).
