@@ -0,0 +1,15 @@
+      ***
+      *** RPTCTL - RPTREC category-routing control card (RPTCTL
+      *** dataset). Up to four D-ITEM-CATEGORY ranges, one per
+      *** category-specific print dataset; a detail line outside every
+      *** configured range is written only to the combined CASERPT.
+      ***
+           10 RPC-CAT-LOW-1    PIC X(03).
+           10 RPC-CAT-HIGH-1   PIC X(03).
+           10 RPC-CAT-LOW-2    PIC X(03).
+           10 RPC-CAT-HIGH-2   PIC X(03).
+           10 RPC-CAT-LOW-3    PIC X(03).
+           10 RPC-CAT-HIGH-3   PIC X(03).
+           10 RPC-CAT-LOW-4    PIC X(03).
+           10 RPC-CAT-HIGH-4   PIC X(03).
+           10 FILLER           PIC X(56).
