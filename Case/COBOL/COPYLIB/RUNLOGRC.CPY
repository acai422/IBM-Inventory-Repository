@@ -0,0 +1,16 @@
+      ***
+      *** RUNLOGRC - MAIN run-log record (CASRUNLG). One record is
+      *** appended each run by MAIN's TERMINATION; VALTREND reads the
+      *** accumulated history back to chart valuation and exception
+      *** counts over time.
+      ***
+       01  RUNLOG-RECORD.
+           05 RL-JOB-NAME           PIC X(08).
+           05 RL-RUN-DATE           PIC 9(08).
+           05 RL-START-TIME         PIC 9(08).
+           05 RL-END-TIME           PIC 9(08).
+           05 RL-RECORDS-READ       PIC 9(07).
+           05 RL-RECORDS-WRITTEN    PIC 9(07).
+           05 RL-FLAGGED-COUNT      PIC 9(02).
+           05 RL-GRAND-TOTAL        PIC 9(08)V9(02).
+           05 FILLER                PIC X(20).
