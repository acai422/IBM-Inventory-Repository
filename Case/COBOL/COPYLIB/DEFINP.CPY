@@ -0,0 +1,23 @@
+      ***
+      *** DEFINP - inbound inventory extract record layout
+      *** shared by GETREC and the FMTREC family
+      ***
+           10 I-PARTNO        PIC X(09).
+           10 I-DESCR         PIC X(30).
+           10 I-UNITPR        PIC 9(05)V99.
+           10 I-QOH           PIC 9(05).
+           10 I-QOO           PIC 9(02).
+           10 I-RDRLVL        PIC 9(02).
+           10 I-OLDPTNO       PIC X(09).
+           10 I-ITEMCAT       PIC X(03).
+           10 I-VENDOR-CODE   PIC X(04).
+           10 I-LEAD-TIME     PIC 9(02).
+           10 I-WAREHOUSE     PIC X(03).
+           10 I-AVG-USAGE     PIC 9(02).
+           10 I-DISCONT-FLAG  PIC X(01).
+               88 I-DISCONTINUED    VALUE 'Y'.
+           10 I-UOM-CODE      PIC X(01).
+               88 I-UOM-EACH        VALUE 'E'.
+               88 I-UOM-CASE        VALUE 'C'.
+               88 I-UOM-BOX         VALUE 'B'.
+               88 I-UOM-DOZEN       VALUE 'D'.
