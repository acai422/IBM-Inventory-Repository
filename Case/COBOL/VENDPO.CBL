@@ -0,0 +1,303 @@
+       identification division.
+       program-id. VENDPO.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT PO-DATA-FILE ASSIGN TO CASVENPO
+              FILE STATUS IS PO-FILE-STATUS.
+       data division.
+       file section.
+       FD  PO-DATA-FILE.
+       01 PO-OUT-DATA          PIC X(133).
+       working-storage section.
+       01 IN-DATA             PIC X(80).
+       01 IN-DATA-FIELDS REDEFINES IN-DATA.
+       copy DEFINP.
+       01 PO-FILE-STATUS      PIC X(02).
+       01 SEL-CATEGORY        PIC X(03) EXTERNAL.
+       01 SEL-PARTNO-LOW      PIC X(09) EXTERNAL.
+       01 SEL-PARTNO-HIGH     PIC X(09) EXTERNAL.
+       01 SEL-WAREHOUSE       PIC X(03) EXTERNAL.
+       01 IO-ERROR-FLAG       PIC X(01) EXTERNAL.
+           88 IO-ERROR-FOUND      VALUE 'Y'.
+       01 IO-ERROR-STATUS     PIC X(02) EXTERNAL.
+       01 LOOKUP-PARTNO       PIC X(09) EXTERNAL.
+       01 OVR-THRESHOLD-FLAG  PIC X(01) EXTERNAL.
+           88 OVR-THRESHOLD-FOUND  VALUE 'Y'.
+       01 OVR-THRESHOLD-VALUE PIC 9(02) EXTERNAL.
+       01 WS-IO-MSG.
+           05 FILLER            PIC X(23) VALUE
+              'GET005 CASEIN I/O ERROR'.
+           05 FILLER            PIC X(08) VALUE ' STATUS '.
+           05 MSG-IO-STATUS     PIC X(02).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 WS-EFFECTIVE-RDRLVL  PIC 9(02).
+       01 WS-ORDER-UP-TO-QTY   PIC 9(05).
+       01 WS-LAST-VENDOR       PIC X(04) VALUE SPACES.
+       01 VENDOR-ITEM-COUNT    PIC 9(05) VALUE 0.
+       01 VENDOR-ORDER-TOTAL   PIC 9(07) VALUE 0.
+       01 WS-ANY-VENDOR-SEEN   PIC X(01) VALUE 'N'.
+           88 VENDOR-GROUP-OPEN    VALUE 'Y'.
+       01 PO-WRITE-ERROR-FLAG  PIC X(01) VALUE 'N'.
+           88 PO-WRITE-ERROR-FOUND VALUE 'Y'.
+       01 WS-PO-WRITE-MSG.
+           05 FILLER            PIC X(19)
+              VALUE 'VPO900: write fail '.
+           05 MSG-PO-PARTNO     PIC X(09).
+           05 FILLER            PIC X(09) VALUE ' status: '.
+           05 MSG-PO-STATUS     PIC X(02).
+      *
+      *    VENDOR-KEYED SUGGESTION TABLE -- CASEIN ARRIVES SORTED BY
+      *    PART NUMBER, NOT VENDOR, SO EACH SUGGESTION IS ACCUMULATED
+      *    HERE AND THE TABLE IS SORTED BY VENDOR BEFORE THE REPORT IS
+      *    WRITTEN, GIVING ONE CONTIGUOUS BLOCK PER VENDOR.
+      *
+       01 PO-SUG-CNT   PIC 9(05) VALUE 0.
+       01 PO-TABLE-OVERFLOW-FLAG PIC X(01) VALUE 'N'.
+           88 PO-TABLE-OVERFLOW     VALUE 'Y'.
+       01 PO-SORT-I             PIC 9(05).
+       01 PO-SORT-J             PIC 9(05).
+       01 PO-SUGGESTION-TABLE.
+           05 PST-ENTRY OCCURS 5000 TIMES.
+              10 PST-VENDOR-CODE     PIC X(04).
+              10 PST-PART-NUM        PIC X(09).
+              10 PST-DESCRIPTION     PIC X(30).
+              10 PST-ON-HAND         PIC 9(05).
+              10 PST-ON-ORDER        PIC 9(02).
+              10 PST-REORDER-LEVEL   PIC 9(02).
+              10 PST-SUGGESTED-QTY   PIC 9(05).
+       01 PO-SORT-TEMP-ENTRY.
+           05 PSTT-VENDOR-CODE     PIC X(04).
+           05 PSTT-PART-NUM        PIC X(09).
+           05 PSTT-DESCRIPTION     PIC X(30).
+           05 PSTT-ON-HAND         PIC 9(05).
+           05 PSTT-ON-ORDER        PIC 9(02).
+           05 PSTT-REORDER-LEVEL   PIC 9(02).
+           05 PSTT-SUGGESTED-QTY   PIC 9(05).
+       01 WS-PO-LINE.
+           05                   PIC X      VALUE SPACES.
+           05 PO-VENDOR-CODE     PIC X(04).
+           05                   PIC X(03)  VALUE SPACES.
+           05 PO-PART-NUM        PIC X(09).
+           05                   PIC X(03)  VALUE SPACES.
+           05 PO-DESCRIPTION     PIC X(30).
+           05                   PIC X(03)  VALUE SPACES.
+           05 PO-ON-HAND         PIC ZZZZ9.
+           05                   PIC X(02)  VALUE SPACES.
+           05 PO-ON-ORDER        PIC ZZZZ9.
+           05                   PIC X(02)  VALUE SPACES.
+           05 PO-REORDER-LEVEL   PIC ZZ9.
+           05                   PIC X(03)  VALUE SPACES.
+           05 PO-SUGGESTED-QTY   PIC ZZZZ9.
+           05                   PIC X(55)  VALUE SPACES.
+       01 WS-VENDOR-SUBTOTAL-LINE.
+           05                   PIC X      VALUE SPACES.
+           05                   PIC X(08)  VALUE 'VENDOR '.
+           05 VST-VENDOR-CODE    PIC X(04).
+           05                   PIC X(04)  VALUE SPACES.
+           05                   PIC X(07)  VALUE 'ITEMS: '.
+           05 VST-ITEM-COUNT     PIC ZZZZ9.
+           05                   PIC X(04)  VALUE SPACES.
+           05                   PIC X(16)  VALUE 'TOTAL ORDER QTY:'.
+           05 VST-ORDER-TOTAL    PIC ZZZZZZ9.
+           05                   PIC X(77)  VALUE SPACES.
+       01 WS-PO-SUMMARY-LINE.
+           05 FILLER           PIC X(20) VALUE 'ITEMS RECOMMENDED:  '.
+           05 SUM-PO-COUNT      PIC ZZZZZZ9.
+       01 PO-COUNT              PIC 9(07) VALUE 0.
+       procedure division.
+       MAINLINE.
+           MOVE 0 TO RETURN-CODE
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'VPO001: Starting program'
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-RECORDS UNTIL RETURN-CODE = 4
+           PERFORM TERMINATION
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'VPO999: All done'
+           GOBACK
+           .
+
+       INITIALIZATION.
+           MOVE SPACES TO SEL-CATEGORY
+           MOVE SPACES TO SEL-PARTNO-LOW
+           MOVE SPACES TO SEL-PARTNO-HIGH
+           MOVE SPACES TO SEL-WAREHOUSE
+
+           CALL 'GETREC' USING
+           BY CONTENT '1'
+           BY REFERENCE IN-DATA
+
+           CALL 'GETREC' USING
+           BY CONTENT 'A'
+           BY REFERENCE IN-DATA
+
+           OPEN OUTPUT PO-DATA-FILE
+
+           CALL 'GETREC' USING
+           BY CONTENT '2'
+           BY REFERENCE IN-DATA
+           IF IO-ERROR-FOUND
+              MOVE IO-ERROR-STATUS TO MSG-IO-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-IO-MSG
+           END-IF
+           .
+
+       PROCESS-RECORDS.
+           MOVE I-PARTNO TO LOOKUP-PARTNO
+           CALL 'GETREC' USING
+           BY CONTENT 'B'
+           BY REFERENCE IN-DATA
+
+           IF OVR-THRESHOLD-FOUND
+              MOVE OVR-THRESHOLD-VALUE TO WS-EFFECTIVE-RDRLVL
+           ELSE
+              MOVE I-RDRLVL TO WS-EFFECTIVE-RDRLVL
+           END-IF
+
+           IF I-QOH IS NUMERIC AND I-QOO IS NUMERIC
+              AND I-QOH + I-QOO < WS-EFFECTIVE-RDRLVL
+              PERFORM ADD-SUGGESTION-TO-TABLE
+           END-IF
+
+           CALL 'GETREC' USING
+           BY CONTENT '2'
+           BY REFERENCE IN-DATA
+           .
+
+       ADD-SUGGESTION-TO-TABLE.
+           IF PO-SUG-CNT >= 5000
+              MOVE 'Y' TO PO-TABLE-OVERFLOW-FLAG
+              MOVE I-PARTNO TO MSG-PO-PARTNO
+              CALL 'LOGGER' USING BY CONTENT 'W'
+                   BY CONTENT Z'VPO500: table full, part skipped'
+           ELSE
+              COMPUTE WS-ORDER-UP-TO-QTY =
+                 WS-EFFECTIVE-RDRLVL - I-QOH - I-QOO
+              IF WS-ORDER-UP-TO-QTY NOT NUMERIC
+                 OR WS-EFFECTIVE-RDRLVL - I-QOH - I-QOO < 0
+                 MOVE 0 TO WS-ORDER-UP-TO-QTY
+              END-IF
+
+              ADD 1 TO PO-SUG-CNT
+              MOVE I-VENDOR-CODE  TO PST-VENDOR-CODE(PO-SUG-CNT)
+              MOVE I-PARTNO       TO PST-PART-NUM(PO-SUG-CNT)
+              MOVE I-DESCR        TO PST-DESCRIPTION(PO-SUG-CNT)
+              MOVE I-QOH          TO PST-ON-HAND(PO-SUG-CNT)
+              MOVE I-QOO          TO PST-ON-ORDER(PO-SUG-CNT)
+              MOVE WS-EFFECTIVE-RDRLVL
+                                  TO PST-REORDER-LEVEL(PO-SUG-CNT)
+              MOVE WS-ORDER-UP-TO-QTY
+                                  TO PST-SUGGESTED-QTY(PO-SUG-CNT)
+              ADD 1 TO PO-COUNT
+           END-IF
+           .
+
+      *
+      *    BUBBLE SORT THE TABLE INTO VENDOR-CODE SEQUENCE SO THE
+      *    WRITE PASS PRODUCES ONE CONTIGUOUS BLOCK PER VENDOR.
+      *
+       SORT-SUGGESTION-TABLE.
+           PERFORM SORT-OUTER-PASS
+              VARYING PO-SORT-I FROM 1 BY 1
+              UNTIL PO-SORT-I >= PO-SUG-CNT
+           .
+
+       SORT-OUTER-PASS.
+           PERFORM SORT-INNER-PASS
+              VARYING PO-SORT-J FROM 1 BY 1
+              UNTIL PO-SORT-J > PO-SUG-CNT - PO-SORT-I
+           .
+
+       SORT-INNER-PASS.
+           IF PST-VENDOR-CODE(PO-SORT-J) >
+              PST-VENDOR-CODE(PO-SORT-J + 1)
+              PERFORM SWAP-SUGGESTION-ENTRIES
+           END-IF
+           .
+
+       SWAP-SUGGESTION-ENTRIES.
+           MOVE PST-ENTRY(PO-SORT-J)     TO PO-SORT-TEMP-ENTRY
+           MOVE PST-ENTRY(PO-SORT-J + 1) TO PST-ENTRY(PO-SORT-J)
+           MOVE PO-SORT-TEMP-ENTRY       TO PST-ENTRY(PO-SORT-J + 1)
+           .
+
+      *
+      *    WRITE PASS -- WALKS THE NOW VENDOR-SEQUENCED TABLE, BREAKING
+      *    AND SUBTOTALING ON EACH CHANGE OF VENDOR CODE.
+      *
+       WRITE-GROUPED-SUGGESTIONS.
+           PERFORM WRITE-GROUPED-ENTRY
+              VARYING PO-SORT-I FROM 1 BY 1
+              UNTIL PO-SORT-I > PO-SUG-CNT
+           IF VENDOR-GROUP-OPEN
+              PERFORM FLUSH-VENDOR-SUBTOTAL
+           END-IF
+           .
+
+       WRITE-GROUPED-ENTRY.
+           IF PST-VENDOR-CODE(PO-SORT-I) NOT = WS-LAST-VENDOR
+              IF VENDOR-GROUP-OPEN
+                 PERFORM FLUSH-VENDOR-SUBTOTAL
+              END-IF
+              MOVE PST-VENDOR-CODE(PO-SORT-I) TO WS-LAST-VENDOR
+              MOVE 0 TO VENDOR-ITEM-COUNT
+              MOVE 0 TO VENDOR-ORDER-TOTAL
+              MOVE 'Y' TO WS-ANY-VENDOR-SEEN
+           END-IF
+
+           MOVE PST-VENDOR-CODE(PO-SORT-I)   TO PO-VENDOR-CODE
+           MOVE PST-PART-NUM(PO-SORT-I)      TO PO-PART-NUM
+           MOVE PST-DESCRIPTION(PO-SORT-I)   TO PO-DESCRIPTION
+           MOVE PST-ON-HAND(PO-SORT-I)       TO PO-ON-HAND
+           MOVE PST-ON-ORDER(PO-SORT-I)      TO PO-ON-ORDER
+           MOVE PST-REORDER-LEVEL(PO-SORT-I) TO PO-REORDER-LEVEL
+           MOVE PST-SUGGESTED-QTY(PO-SORT-I) TO PO-SUGGESTED-QTY
+           WRITE PO-OUT-DATA FROM WS-PO-LINE
+           MOVE PST-PART-NUM(PO-SORT-I) TO MSG-PO-PARTNO
+           PERFORM CHECK-WRITE-STATUS
+
+           ADD 1 TO VENDOR-ITEM-COUNT
+           ADD PST-SUGGESTED-QTY(PO-SORT-I) TO VENDOR-ORDER-TOTAL
+           .
+
+       FLUSH-VENDOR-SUBTOTAL.
+           MOVE WS-LAST-VENDOR    TO VST-VENDOR-CODE
+           MOVE VENDOR-ITEM-COUNT TO VST-ITEM-COUNT
+           MOVE VENDOR-ORDER-TOTAL TO VST-ORDER-TOTAL
+           WRITE PO-OUT-DATA FROM WS-VENDOR-SUBTOTAL-LINE
+           MOVE WS-LAST-VENDOR TO MSG-PO-PARTNO
+           PERFORM CHECK-WRITE-STATUS
+           .
+
+       CHECK-WRITE-STATUS.
+           IF PO-FILE-STATUS NOT = '00'
+              MOVE 'Y'            TO PO-WRITE-ERROR-FLAG
+              MOVE PO-FILE-STATUS TO MSG-PO-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-PO-WRITE-MSG
+           END-IF
+           .
+
+       TERMINATION.
+           PERFORM SORT-SUGGESTION-TABLE
+           PERFORM WRITE-GROUPED-SUGGESTIONS
+
+           CLOSE PO-DATA-FILE
+
+           CALL 'GETREC' USING
+           BY CONTENT '9'
+           BY REFERENCE IN-DATA
+
+           CALL 'GETREC' USING
+           BY CONTENT 'C'
+           BY REFERENCE IN-DATA
+
+           IF PO-WRITE-ERROR-FOUND
+              MOVE 16 TO RETURN-CODE
+           END-IF
+
+           MOVE PO-COUNT TO SUM-PO-COUNT
+           DISPLAY WS-PO-SUMMARY-LINE
+           .
