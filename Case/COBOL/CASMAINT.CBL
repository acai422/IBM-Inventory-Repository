@@ -0,0 +1,200 @@
+       identification division.
+       program-id. CASMAINT.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT CASEIN-FILE ASSIGN TO CASEIN
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FD-PARTNO
+              FILE STATUS IS CASEIN-FILE-STATUS.
+           SELECT TXN-DATA-FILE ASSIGN TO CASMTXN
+              FILE STATUS IS TXN-FILE-STATUS.
+       data division.
+       file section.
+       FD  CASEIN-FILE.
+       01 CASEIN-REC.
+           05 FD-PARTNO         PIC X(09).
+           05 FILLER            PIC X(71).
+       FD  TXN-DATA-FILE.
+       01 TXN-RECORD.
+           copy MAINTTXN.
+       working-storage section.
+       01 CASEIN-FILE-STATUS  PIC X(02).
+       01 TXN-FILE-STATUS     PIC X(02).
+       01 MNT-OPEN-ERROR-FLAG PIC X(01) VALUE 'N'.
+           88 MNT-OPEN-ERROR-FOUND VALUE 'Y'.
+       01 WS-MNT-OPEN-MSG.
+           05 MSG-MNT-OPEN-CODE PIC X(07).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 MSG-MNT-OPEN-STAT PIC X(02).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 WS-CASEIN-REC.
+       copy DEFINP.
+       01 TXN-COUNT           PIC 9(07) VALUE 0.
+       01 ADD-COUNT           PIC 9(07) VALUE 0.
+       01 CHANGE-COUNT        PIC 9(07) VALUE 0.
+       01 DELETE-COUNT        PIC 9(07) VALUE 0.
+       01 REJECT-COUNT        PIC 9(07) VALUE 0.
+       01 WS-MNT-MSG.
+           05 MSG-MNT-CODE      PIC X(07).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 MSG-MNT-PARTNO    PIC X(09).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 WS-MNT-SUMMARY-LINE.
+           05 FILLER          PIC X(20) VALUE 'TRANSACTIONS READ: '.
+           05 SUM-TXN-COUNT   PIC ZZZZZZ9.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(07) VALUE 'ADDED: '.
+           05 SUM-ADD-COUNT   PIC ZZZZZZ9.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(09) VALUE 'CHANGED: '.
+           05 SUM-CHG-COUNT   PIC ZZZZZZ9.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(09) VALUE 'DELETED: '.
+           05 SUM-DEL-COUNT   PIC ZZZZZZ9.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(10) VALUE 'REJECTED: '.
+           05 SUM-REJ-COUNT   PIC ZZZZZZ9.
+       procedure division.
+       MAINLINE.
+           MOVE 0 TO RETURN-CODE
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'MNT001: Starting program'
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-TRANSACTIONS UNTIL RETURN-CODE = 4
+           PERFORM TERMINATION
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'MNT999: All done'
+           GOBACK
+           .
+
+       INITIALIZATION.
+           OPEN I-O CASEIN-FILE
+           IF CASEIN-FILE-STATUS NOT = '00'
+              MOVE 'Y'              TO MNT-OPEN-ERROR-FLAG
+              MOVE 'MNT009'         TO MSG-MNT-OPEN-CODE
+              MOVE CASEIN-FILE-STATUS TO MSG-MNT-OPEN-STAT
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-MNT-OPEN-MSG
+           END-IF
+
+           OPEN INPUT TXN-DATA-FILE
+           IF TXN-FILE-STATUS NOT = '00'
+              MOVE 'Y'              TO MNT-OPEN-ERROR-FLAG
+              MOVE 'MNT010'         TO MSG-MNT-OPEN-CODE
+              MOVE TXN-FILE-STATUS  TO MSG-MNT-OPEN-STAT
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-MNT-OPEN-MSG
+           END-IF
+
+           READ TXN-DATA-FILE
+              AT END
+                 MOVE 4 TO RETURN-CODE
+           END-READ
+           .
+
+       PROCESS-TRANSACTIONS.
+           ADD 1 TO TXN-COUNT
+           EVALUATE TRUE
+              WHEN TXN-IS-ADD
+                 PERFORM ADD-CASEIN-RECORD
+              WHEN TXN-IS-CHANGE
+                 PERFORM CHANGE-CASEIN-RECORD
+              WHEN TXN-IS-DELETE
+                 PERFORM DELETE-CASEIN-RECORD
+              WHEN OTHER
+                 ADD 1 TO REJECT-COUNT
+                 MOVE 'MNT002' TO MSG-MNT-CODE
+                 MOVE TXN-PARTNO TO MSG-MNT-PARTNO
+                 CALL 'LOGGER' USING BY CONTENT 'W'
+                    BY CONTENT WS-MNT-MSG
+           END-EVALUATE
+
+           READ TXN-DATA-FILE
+              AT END
+                 MOVE 4 TO RETURN-CODE
+           END-READ
+           .
+
+       ADD-CASEIN-RECORD.
+           INITIALIZE WS-CASEIN-REC
+           MOVE TXN-PARTNO  TO I-PARTNO
+           MOVE TXN-DESCR   TO I-DESCR
+           MOVE TXN-UNITPR  TO I-UNITPR
+           MOVE TXN-RDRLVL  TO I-RDRLVL
+           MOVE TXN-ITEMCAT TO I-ITEMCAT
+
+           WRITE CASEIN-REC FROM WS-CASEIN-REC
+              INVALID KEY
+                 ADD 1 TO REJECT-COUNT
+                 MOVE 'MNT003' TO MSG-MNT-CODE
+                 MOVE TXN-PARTNO TO MSG-MNT-PARTNO
+                 CALL 'LOGGER' USING BY CONTENT 'W'
+                    BY CONTENT WS-MNT-MSG
+              NOT INVALID KEY
+                 ADD 1 TO ADD-COUNT
+                 MOVE 'MNT004' TO MSG-MNT-CODE
+                 MOVE TXN-PARTNO TO MSG-MNT-PARTNO
+                 CALL 'LOGGER' USING BY CONTENT 'I'
+                    BY CONTENT WS-MNT-MSG
+           END-WRITE
+           .
+
+       CHANGE-CASEIN-RECORD.
+           MOVE TXN-PARTNO TO FD-PARTNO
+           READ CASEIN-FILE INTO WS-CASEIN-REC
+              INVALID KEY
+                 ADD 1 TO REJECT-COUNT
+                 MOVE 'MNT005' TO MSG-MNT-CODE
+                 MOVE TXN-PARTNO TO MSG-MNT-PARTNO
+                 CALL 'LOGGER' USING BY CONTENT 'W'
+                    BY CONTENT WS-MNT-MSG
+              NOT INVALID KEY
+                 MOVE TXN-DESCR   TO I-DESCR
+                 MOVE TXN-UNITPR  TO I-UNITPR
+                 MOVE TXN-RDRLVL  TO I-RDRLVL
+                 MOVE TXN-ITEMCAT TO I-ITEMCAT
+                 REWRITE CASEIN-REC FROM WS-CASEIN-REC
+                 ADD 1 TO CHANGE-COUNT
+                 MOVE 'MNT006' TO MSG-MNT-CODE
+                 MOVE TXN-PARTNO TO MSG-MNT-PARTNO
+                 CALL 'LOGGER' USING BY CONTENT 'I'
+                    BY CONTENT WS-MNT-MSG
+           END-READ
+           .
+
+       DELETE-CASEIN-RECORD.
+           MOVE TXN-PARTNO TO FD-PARTNO
+           READ CASEIN-FILE INTO WS-CASEIN-REC
+              INVALID KEY
+                 ADD 1 TO REJECT-COUNT
+                 MOVE 'MNT007' TO MSG-MNT-CODE
+                 MOVE TXN-PARTNO TO MSG-MNT-PARTNO
+                 CALL 'LOGGER' USING BY CONTENT 'W'
+                    BY CONTENT WS-MNT-MSG
+              NOT INVALID KEY
+                 DELETE CASEIN-FILE RECORD
+                 ADD 1 TO DELETE-COUNT
+                 MOVE 'MNT008' TO MSG-MNT-CODE
+                 MOVE TXN-PARTNO TO MSG-MNT-PARTNO
+                 CALL 'LOGGER' USING BY CONTENT 'I'
+                    BY CONTENT WS-MNT-MSG
+           END-READ
+           .
+
+       TERMINATION.
+           CLOSE CASEIN-FILE
+           CLOSE TXN-DATA-FILE
+
+           IF MNT-OPEN-ERROR-FOUND
+              MOVE 16 TO RETURN-CODE
+           END-IF
+
+           MOVE TXN-COUNT    TO SUM-TXN-COUNT
+           MOVE ADD-COUNT    TO SUM-ADD-COUNT
+           MOVE CHANGE-COUNT TO SUM-CHG-COUNT
+           MOVE DELETE-COUNT TO SUM-DEL-COUNT
+           MOVE REJECT-COUNT TO SUM-REJ-COUNT
+           DISPLAY WS-MNT-SUMMARY-LINE
+           .
