@@ -1,89 +1,542 @@
-       identification division.                                         
-       program-id. MAIN.                                                
-       environment division.                                            
-       data division.                                                   
-       working-storage section.                                         
-       01 IN-DATA          PIC X(80).                                   
-       01 OUT-DATA         PIC X(133).                                  
+       identification division.
+       program-id. MAIN.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT CTL-CARD-FILE ASSIGN TO CTLCARD
+              FILE STATUS IS CTL-FILE-STATUS.
+           SELECT CKPT-FILE ASSIGN TO CASECKPT
+              FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT GTOT-FILE ASSIGN TO CASGTOT
+              FILE STATUS IS GTOT-FILE-STATUS.
+           SELECT RUNLOG-FILE ASSIGN TO CASRUNLG
+              FILE STATUS IS RUNLOG-FILE-STATUS.
+       data division.
+       file section.
+       FD  CTL-CARD-FILE.
+       copy CTLCARD.
+       FD  CKPT-FILE.
+       copy CKPTREC.
+       FD  GTOT-FILE.
+       01 GTOT-RECORD.
+           05 GTOT-CATEGORY        PIC X(03).
+           05 GTOT-TOTALS.
+              copy CKPTTOT
+              REPLACING ==CKPT-PAGE-TOTAL==     BY ==GT-PAGE-TOT==
+                        ==CKPT-GRAND-TOTAL==    BY ==GT-GRAND-TOT==
+                        ==CKPT-FOOT-COUNT==     BY ==GT-FOOT-CNT==
+                        ==CKPT-TOTAL-FLAGS==    BY ==GT-TOT-FLAGS==
+                        ==CKPT-LAST-CATEGORY==  BY ==GT-LAST-CAT==
+                        ==CKPT-CATEGORY-TOTAL== BY ==GT-CAT-TOT==.
+           05 FILLER                PIC X(17).
+       FD  RUNLOG-FILE.
+       copy RUNLOGRC.
+       working-storage section.
+       01 IN-DATA          PIC X(80).
+       01 IN-DATA-FIELDS REDEFINES IN-DATA.
+       copy DEFINP.
+       01 PRIOR-IN-DATA    PIC X(80).
+       01 PRIOR-IN-DATA-FIELDS REDEFINES PRIOR-IN-DATA.
+       copy DEFINP REPLACING ==I-PARTNO==  BY ==PI-PARTNO==
+                             ==I-DESCR==   BY ==PI-DESCR==
+                             ==I-UNITPR==  BY ==PI-UNITPR==
+                             ==I-QOH==     BY ==PI-QOH==
+                             ==I-QOO==     BY ==PI-QOO==
+                             ==I-RDRLVL==  BY ==PI-RDRLVL==
+                             ==I-OLDPTNO== BY ==PI-OLDPTNO==
+                             ==I-ITEMCAT== BY ==PI-ITEMCAT==.
+       01 OUT-DATA         PIC X(133).
+
+       01 COUNTER          PIC 99 VALUE 0.
+       01 EXTERN-TITLE     PIC X(40) EXTERNAL.
+       01 CAT-BREAK-FLAG   PIC X(01) EXTERNAL.
+           88 CAT-BROKE        VALUE 'Y'.
+       01 VALUE-EXCEPTION-FLAG PIC X(01) EXTERNAL.
+           88 VALUE-EXCEPTION-FOUND VALUE 'Y'.
+       01 SEL-CATEGORY      PIC X(03) EXTERNAL.
+       01 SEL-PARTNO-LOW    PIC X(09) EXTERNAL.
+       01 SEL-PARTNO-HIGH   PIC X(09) EXTERNAL.
+       01 SEL-WAREHOUSE     PIC X(03) EXTERNAL.
+       01 TRAILER-COUNT     PIC 9(07) EXTERNAL.
+       01 TRAILER-SEEN-FLAG PIC X(01) EXTERNAL.
+           88 TRAILER-WAS-SEEN  VALUE 'Y'.
+       01 DUP-PART-FLAG     PIC X(01) EXTERNAL.
+           88 DUP-PART-FOUND    VALUE 'Y'.
+       01 DUP-PARTNO        PIC X(09) EXTERNAL.
+       01 WS-DUP-MSG.
+           05 FILLER            PIC X(29) VALUE
+              'GET003 DUPLICATE PART NUMBER'.
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 MSG-DUP-PARTNO    PIC X(09).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 SEQ-ERROR-FLAG    PIC X(01) EXTERNAL.
+           88 SEQ-ERROR-FOUND   VALUE 'Y'.
+       01 SEQ-ERROR-PARTNO  PIC X(09) EXTERNAL.
+       01 WS-SEQ-MSG.
+           05 FILLER            PIC X(27) VALUE
+              'GET004 PART OUT OF SEQUENCE'.
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 MSG-SEQ-PARTNO    PIC X(09).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 IO-ERROR-FLAG     PIC X(01) EXTERNAL.
+           88 IO-ERROR-FOUND    VALUE 'Y'.
+       01 IO-ERROR-STATUS   PIC X(02) EXTERNAL.
+       01 WS-IO-MSG.
+           05 FILLER            PIC X(23) VALUE
+              'GET005 CASEIN I/O ERROR'.
+           05 FILLER            PIC X(08) VALUE ' STATUS '.
+           05 MSG-IO-STATUS     PIC X(02).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 WS-CKPT-OPEN-MSG.
+           05 FILLER            PIC X(32) VALUE
+              'MAI010 CKPT OPEN FAILED, RESTART'.
+           05 FILLER            PIC X(15) VALUE ' FROM BEGINNING'.
+           05 FILLER            PIC X(08) VALUE ' STATUS '.
+           05 MSG-CKPT-STATUS   PIC X(02).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 RPT-WRITE-ERROR-FLAG  PIC X(01) EXTERNAL.
+           88 RPT-WRITE-ERROR-FOUND  VALUE 'Y'.
+       01 RPT-WRITE-ERROR-STATUS PIC X(02) EXTERNAL.
+       01 RPT-RESTART-FLAG    PIC X(01) EXTERNAL.
+           88 RPT-IS-RESTART      VALUE 'Y'.
+       01 LOOKUP-PARTNO       PIC X(09) EXTERNAL.
+       01 LOOKUP-RESULT-FLAG  PIC X(01) EXTERNAL.
+           88 LOOKUP-FOUND        VALUE 'Y'.
+       01 OVR-THRESHOLD-FLAG  PIC X(01) EXTERNAL.
+           88 OVR-THRESHOLD-FOUND  VALUE 'Y'.
+       01 OVR-THRESHOLD-VALUE PIC 9(02) EXTERNAL.
+       01 DELTA-PRIOR-QOH-HOLDER PIC 9(05) EXTERNAL.
+       01 QOH-CHANGE-THRESHOLD   PIC 9(05) VALUE 0.
+       01 WS-QOH-DIFF            PIC S9(06).
+       01 WS-TRAILER-MSG.
+           05 FILLER            PIC X(36) VALUE
+              'GET002 TRAILER COUNT MISMATCH - GOT'.
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 MSG-READ-COUNT    PIC 9(07).
+           05 FILLER            PIC X(10) VALUE ' EXPECTED '.
+           05 MSG-TRLR-COUNT    PIC 9(07).
+           05 FILLER            PIC X(01) VALUE X'00'.
+       01 CTL-FILE-STATUS     PIC X(02).
+       01 CKPT-FILE-STATUS    PIC X(02).
+       01 GTOT-FILE-STATUS    PIC X(02).
+       01 RUNLOG-FILE-STATUS  PIC X(02).
+       01 RUNLOG-RUN-DATE     PIC 9(08).
+       01 PAGE-BREAK-THRESHOLD PIC 99 VALUE 40.
+       01 CKPT-INTERVAL       PIC 9(05) VALUE 1000.
+       01 CKPT-COUNT          PIC 9(05) VALUE 0.
+       01 RESTART-PARTNO      PIC X(09).
+       01 SW-FOUND-RESTART-POINT PIC X(01) VALUE 'N'.
+           88 FOUND-RESTART-POINT    VALUE 'Y'.
+       01 TOTAL-RECORDS-READ     PIC 9(07) VALUE 0.
+       01 TOTAL-DETAIL-WRITTEN   PIC 9(07) VALUE 0.
+       01 WS-BALANCE-LINE.
+           05 FILLER              PIC X(16) VALUE 'RECORDS READ: '.
+           05 BAL-RECORDS-READ    PIC ZZZZZZ9.
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 FILLER               PIC X(16) VALUE 'DETAIL WRITTEN: '.
+           05 BAL-DETAIL-WRITTEN  PIC ZZZZZZ9.
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 FILLER               PIC X(14) VALUE 'TOTAL FLAGS: '.
+           05 BAL-TOTAL-FLAGS     PIC ZZ9.
+       01 STAT-START-TIME     PIC 9(08).
+       01 STAT-END-TIME       PIC 9(08).
+       01 WS-RUN-STATS-LINE.
+           05 FILLER              PIC X(13) VALUE 'RUN START: '.
+           05 STAT-O-START-TIME   PIC 9(08).
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 FILLER               PIC X(11) VALUE 'RUN END: '.
+           05 STAT-O-END-TIME     PIC 9(08).
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 FILLER              PIC X(11) VALUE 'RECORDS: '.
+           05 STAT-O-RECCNT       PIC ZZZZZZ9.
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 FILLER               PIC X(16) VALUE 'ITEMS FLAGGED: '.
+           05 STAT-O-FLAGGED      PIC ZZ9.
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 FILLER               PIC X(13) VALUE 'GRAND TOTAL: '.
+           05 STAT-O-GRAND-TOTAL  PIC $$,$$$,999.99.
+       procedure division.
+       MAINLINE.
+           move 0 to RETURN-CODE
+           MOVE 0 TO COUNTER
                                                                         
-       01 COUNTER          PIC 99 VALUE 0.                              
-       01 EXTERN-TITLE     PIC X(40) EXTERNAL.                          
-       procedure division.                                              
-       MAINLINE.                                                        
-           move 0 to RETURN-CODE                                        
-           MOVE 0 TO COUNTER                                            
-                                                                        
-           call 'LOGGER' using by content z'CAS001: Starting program'   
-           perform INITIALIZATION                                       
-           perform DOTHEWORK UNTIL RETURN-CODE = 4                      
-           perform TERMINATION                                          
-           call 'LOGGER' using by content z'CAS999: All done'           
+           call 'LOGGER' using by content 'I'
+              by content z'CAS001: Starting program'
+           perform INITIALIZATION
+           IF CTL-IS-COMPARE
+              PERFORM COMPARISON-RUN
+           ELSE
+              perform DOTHEWORK UNTIL RETURN-CODE = 4
+           END-IF
+           perform TERMINATION
+           call 'LOGGER' using by content 'I'
+              by content z'CAS999: All done'           
            goback                                                       
            .                                                            
                                                                         
-       INITIALIZATION.                                                  
-           CALL 'GETREC' USING                                          
-           BY CONTENT '1'                                               
-           BY REFERENCE IN-DATA                                         
-                                                                        
-           CALL 'RPTREC' USING                                          
-           BY CONTENT '1'                                               
-           BY REFERENCE OUT-DATA                                        
-                                                                        
-           CALL 'FMTREC4' USING                                         
-           BY CONTENT '4'                                               
-           BY REFERENCE IN-DATA, OUT-DATA                               
-                                                                        
-           CALL 'RPTREC' USING                                          
-           BY CONTENT '2'                                               
-           BY REFERENCE OUT-DATA                                        
-                                                            
-            CALL 'FMTREC4' USING                            
-            BY CONTENT '2'                                  
-            BY REFERENCE IN-DATA, OUT-DATA                  
-                                                            
-            CALL 'RPTREC' USING                             
-            BY CONTENT '2'                                  
-            BY REFERENCE OUT-DATA                           
-                                                            
-            CALL 'FMTREC4' USING                            
-            BY CONTENT '3'                                  
-            BY REFERENCE IN-DATA, OUT-DATA                  
-                                                            
-            CALL 'RPTREC' USING                             
-            BY CONTENT '2'                                  
-            BY REFERENCE OUT-DATA                           
-                                                            
-            CALL 'GETREC' USING                             
-            BY CONTENT '2'                                  
-            BY REFERENCE IN-DATA                            
-                                                            
-            continue                                        
-            .                                               
-                                                            
-        DOTHEWORK.                                          
-            CALL 'FMTREC4' USING                            
-            BY CONTENT '1'                                  
-            BY REFERENCE IN-DATA, OUT-DATA                  
-                                                            
-            CALL 'RPTREC' USING                             
-            BY CONTENT '2'                                  
-            BY REFERENCE OUT-DATA                           
-                                                            
-            CALL 'GETREC' USING                             
-            BY CONTENT '2'                                  
-            BY REFERENCE IN-DATA                            
-                                                            
-            ADD 1 TO COUNTER                                
-            IF COUNTER = 40                                 
-               PERFORM GET-FOOTER                           
-              PERFORM GET-HEADER                         
-              INITIALIZE COUNTER                         
-           END-IF                                        
-           continue                                      
-           .                                             
-      *** 3                                              
-       GET-FOOTER.                                       
+       INITIALIZATION.
+           ACCEPT STAT-START-TIME FROM TIME
+           MOVE 'INVENTORY REPORT' TO EXTERN-TITLE
+           MOVE SPACES TO SEL-CATEGORY
+           MOVE SPACES TO SEL-PARTNO-LOW
+           MOVE SPACES TO SEL-PARTNO-HIGH
+           MOVE SPACES TO SEL-WAREHOUSE
+           OPEN INPUT CTL-CARD-FILE
+           IF CTL-FILE-STATUS = '00'
+              READ CTL-CARD-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CTL-PAGE-BREAK IS NUMERIC
+                       AND CTL-PAGE-BREAK > 0
+                       MOVE CTL-PAGE-BREAK TO PAGE-BREAK-THRESHOLD
+                    END-IF
+                    IF CTL-REPORT-TITLE NOT = SPACES
+                       MOVE CTL-REPORT-TITLE TO EXTERN-TITLE
+                    END-IF
+                    IF CTL-CKPT-INTERVAL IS NUMERIC
+                       AND CTL-CKPT-INTERVAL > 0
+                       MOVE CTL-CKPT-INTERVAL TO CKPT-INTERVAL
+                    END-IF
+                    MOVE CTL-SEL-CATEGORY    TO SEL-CATEGORY
+                    MOVE CTL-SEL-PARTNO-LOW  TO SEL-PARTNO-LOW
+                    MOVE CTL-SEL-PARTNO-HIGH TO SEL-PARTNO-HIGH
+                    MOVE CTL-SEL-WAREHOUSE   TO SEL-WAREHOUSE
+                    IF CTL-QOH-THRESHOLD IS NUMERIC
+                       MOVE CTL-QOH-THRESHOLD TO QOH-CHANGE-THRESHOLD
+                    END-IF
+              END-READ
+              CLOSE CTL-CARD-FILE
+           END-IF
+
+           IF CTL-IS-RESTART
+              MOVE 'Y' TO RPT-RESTART-FLAG
+           ELSE
+              MOVE 'N' TO RPT-RESTART-FLAG
+           END-IF
+
+           CALL 'GETREC' USING
+           BY CONTENT '1'
+           BY REFERENCE IN-DATA
+           PERFORM CHECK-IO-ERROR
+
+           CALL 'GETREC' USING
+           BY CONTENT 'A'
+           BY REFERENCE IN-DATA
+
+           CALL 'RPTREC' USING
+           BY CONTENT '1'
+           BY REFERENCE OUT-DATA
+
+           IF CTL-IS-RESTART
+              PERFORM RESTART-RECOVERY
+           ELSE
+              IF NOT CTL-IS-CONTINUOUS
+                 AND NOT CTL-IS-COMPARE
+                 CALL 'FMTREC4' USING
+                 BY CONTENT '4'
+                 BY REFERENCE IN-DATA, OUT-DATA
+
+                 CALL 'RPTREC' USING
+                 BY CONTENT '2'
+                 BY REFERENCE OUT-DATA
+
+                 CALL 'FMTREC4' USING
+                 BY CONTENT '2'
+                 BY REFERENCE IN-DATA, OUT-DATA
+
+                 CALL 'RPTREC' USING
+                 BY CONTENT '2'
+                 BY REFERENCE OUT-DATA
+
+                 CALL 'FMTREC4' USING
+                 BY CONTENT '3'
+                 BY REFERENCE IN-DATA, OUT-DATA
+
+                 CALL 'RPTREC' USING
+                 BY CONTENT '2'
+                 BY REFERENCE OUT-DATA
+              END-IF
+
+              CALL 'GETREC' USING
+              BY CONTENT '2'
+              BY REFERENCE IN-DATA
+              PERFORM CHECK-IO-ERROR
+              IF RETURN-CODE NOT = 4
+                 ADD 1 TO TOTAL-RECORDS-READ
+              END-IF
+           END-IF
+            continue
+            .
+
+       CHECK-IO-ERROR.
+           IF IO-ERROR-FOUND
+              MOVE IO-ERROR-STATUS TO MSG-IO-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                 BY CONTENT WS-IO-MSG
+           END-IF
+           .
+
+       RESTART-RECOVERY.
+           OPEN INPUT CKPT-FILE
+           IF CKPT-FILE-STATUS = '00'
+              READ CKPT-FILE
+                 NOT AT END
+                    MOVE CKPT-PARTNO  TO RESTART-PARTNO
+                    MOVE CKPT-COUNTER TO COUNTER
+                    CALL 'FMTREC4' USING
+                    BY CONTENT '9'
+                    BY REFERENCE CKPT-RECORD, OUT-DATA
+              END-READ
+              CLOSE CKPT-FILE
+              PERFORM SKIP-TO-RESTART-POINT
+           ELSE
+              MOVE CKPT-FILE-STATUS TO MSG-CKPT-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-CKPT-OPEN-MSG
+              CALL 'GETREC' USING
+              BY CONTENT '2'
+              BY REFERENCE IN-DATA
+              PERFORM CHECK-IO-ERROR
+              IF RETURN-CODE NOT = 4
+                 ADD 1 TO TOTAL-RECORDS-READ
+              END-IF
+           END-IF
+           .
+
+       SKIP-TO-RESTART-POINT.
+           MOVE 'N' TO SW-FOUND-RESTART-POINT
+           PERFORM UNTIL FOUND-RESTART-POINT OR RETURN-CODE = 4
+              CALL 'GETREC' USING
+              BY CONTENT '2'
+              BY REFERENCE IN-DATA
+              PERFORM CHECK-IO-ERROR
+              IF RETURN-CODE NOT = 4
+                 ADD 1 TO TOTAL-RECORDS-READ
+                 IF I-PARTNO = RESTART-PARTNO
+                    MOVE 'Y' TO SW-FOUND-RESTART-POINT
+                 END-IF
+              END-IF
+              IF SEQ-ERROR-FOUND
+                 MOVE SEQ-ERROR-PARTNO TO MSG-SEQ-PARTNO
+                 CALL 'LOGGER' USING BY CONTENT 'E'
+                    BY CONTENT WS-SEQ-MSG
+              END-IF
+           END-PERFORM
+           .
+
+       WRITE-CHECKPOINT.
+           CALL 'FMTREC4' USING
+           BY CONTENT '8'
+           BY REFERENCE IN-DATA, OUT-DATA
+
+           MOVE OUT-DATA(1:38) TO CKPT-TOTALS
+           MOVE I-PARTNO       TO CKPT-PARTNO
+           MOVE COUNTER        TO CKPT-COUNTER
+
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE
+           .
+
+        DOTHEWORK.
+            CALL 'FMTREC4' USING
+            BY CONTENT 'A'
+            BY REFERENCE IN-DATA, OUT-DATA
+            IF CAT-BROKE
+               CALL 'RPTREC' USING
+               BY CONTENT '2'
+               BY REFERENCE OUT-DATA
+               ADD 1 TO TOTAL-DETAIL-WRITTEN
+
+               CALL 'FMTREC4' USING
+               BY CONTENT 'H'
+               BY REFERENCE IN-DATA, OUT-DATA
+
+               CALL 'RPTREC' USING
+               BY CONTENT '6'
+               BY REFERENCE OUT-DATA
+            END-IF
+
+            MOVE I-PARTNO TO LOOKUP-PARTNO
+            CALL 'GETREC' USING
+            BY CONTENT 'B'
+            BY REFERENCE IN-DATA
+
+            CALL 'FMTREC4' USING
+            BY CONTENT '1'
+            BY REFERENCE IN-DATA, OUT-DATA
+
+            CALL 'RPTREC' USING
+            BY CONTENT '4'
+            BY REFERENCE OUT-DATA
+            ADD 1 TO TOTAL-DETAIL-WRITTEN
+
+            IF VALUE-EXCEPTION-FOUND
+               CALL 'RPTREC' USING
+               BY CONTENT '8'
+               BY REFERENCE OUT-DATA
+               ADD 1 TO TOTAL-DETAIL-WRITTEN
+            END-IF
+
+            CALL 'FMTREC4' USING
+            BY CONTENT 'J'
+            BY REFERENCE IN-DATA, OUT-DATA
+
+            CALL 'RPTREC' USING
+            BY CONTENT '7'
+            BY REFERENCE OUT-DATA
+
+            IF I-OLDPTNO NOT = SPACES
+               CALL 'FMTREC4' USING
+               BY CONTENT 'G'
+               BY REFERENCE IN-DATA, OUT-DATA
+
+               CALL 'RPTREC' USING
+               BY CONTENT '2'
+               BY REFERENCE OUT-DATA
+               ADD 1 TO TOTAL-DETAIL-WRITTEN
+            END-IF
+
+            CALL 'GETREC' USING
+            BY CONTENT '2'
+            BY REFERENCE IN-DATA
+            PERFORM CHECK-IO-ERROR
+            IF RETURN-CODE NOT = 4
+               ADD 1 TO TOTAL-RECORDS-READ
+               IF DUP-PART-FOUND
+                  MOVE DUP-PARTNO TO MSG-DUP-PARTNO
+                  CALL 'LOGGER' USING BY CONTENT 'W'
+                     BY CONTENT WS-DUP-MSG
+
+                  CALL 'FMTREC4' USING
+                  BY CONTENT 'C'
+                  BY REFERENCE IN-DATA, OUT-DATA
+
+                  CALL 'RPTREC' USING
+                  BY CONTENT '2'
+                  BY REFERENCE OUT-DATA
+                  ADD 1 TO TOTAL-DETAIL-WRITTEN
+               END-IF
+            END-IF
+            IF SEQ-ERROR-FOUND
+               MOVE SEQ-ERROR-PARTNO TO MSG-SEQ-PARTNO
+               CALL 'LOGGER' USING BY CONTENT 'E'
+                  BY CONTENT WS-SEQ-MSG
+            END-IF
+
+            ADD 1 TO COUNTER
+            ADD 1 TO CKPT-COUNT
+            IF CKPT-COUNT = CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               INITIALIZE CKPT-COUNT
+            END-IF
+            IF NOT CTL-IS-CONTINUOUS
+               IF COUNTER = PAGE-BREAK-THRESHOLD
+                  PERFORM GET-FOOTER
+                  PERFORM GET-HEADER
+                  INITIALIZE COUNTER
+               END-IF
+            END-IF
+           continue
+           .
+
+      ***
+      *** COMPARISON-RUN - driven when CTL-IS-COMPARE is set on the
+      *** control card instead of the normal DOTHEWORK loop. Opens the
+      *** prior cycle's CASEIN generation (CASEINP) through GETREC and
+      *** produces a delta report: parts added, parts removed, and
+      *** parts with I-QOH changed beyond CTL-QOH-THRESHOLD.
+      ***
+       COMPARISON-RUN.
+           CALL 'GETREC' USING
+           BY CONTENT '4'
+           BY REFERENCE PRIOR-IN-DATA
+
+           PERFORM COMPARE-ADDED-CHANGED-PASS
+           PERFORM COMPARE-REMOVED-PASS
+
+           CALL 'GETREC' USING
+           BY CONTENT '6'
+           BY REFERENCE PRIOR-IN-DATA
+           .
+
+       COMPARE-ADDED-CHANGED-PASS.
+           PERFORM UNTIL RETURN-CODE = 4
+              MOVE I-PARTNO TO LOOKUP-PARTNO
+              CALL 'GETREC' USING
+              BY CONTENT '5'
+              BY REFERENCE PRIOR-IN-DATA
+
+              IF LOOKUP-FOUND
+                 PERFORM CHECK-QOH-CHANGED
+              ELSE
+                 CALL 'FMTREC4' USING
+                 BY CONTENT 'D'
+                 BY REFERENCE IN-DATA, OUT-DATA
+
+                 CALL 'RPTREC' USING
+                 BY CONTENT '2'
+                 BY REFERENCE OUT-DATA
+                 ADD 1 TO TOTAL-DETAIL-WRITTEN
+              END-IF
+
+              CALL 'GETREC' USING
+              BY CONTENT '2'
+              BY REFERENCE IN-DATA
+              PERFORM CHECK-IO-ERROR
+              IF RETURN-CODE NOT = 4
+                 ADD 1 TO TOTAL-RECORDS-READ
+              END-IF
+           END-PERFORM
+           .
+
+       CHECK-QOH-CHANGED.
+           MOVE PI-QOH TO DELTA-PRIOR-QOH-HOLDER
+           COMPUTE WS-QOH-DIFF = I-QOH - PI-QOH
+           IF WS-QOH-DIFF < 0
+              COMPUTE WS-QOH-DIFF = 0 - WS-QOH-DIFF
+           END-IF
+           IF WS-QOH-DIFF > QOH-CHANGE-THRESHOLD
+              CALL 'FMTREC4' USING
+              BY CONTENT 'F'
+              BY REFERENCE IN-DATA, OUT-DATA
+
+              CALL 'RPTREC' USING
+              BY CONTENT '2'
+              BY REFERENCE OUT-DATA
+              ADD 1 TO TOTAL-DETAIL-WRITTEN
+           END-IF
+           .
+
+       COMPARE-REMOVED-PASS.
+           CALL 'GETREC' USING
+           BY CONTENT '7'
+           BY REFERENCE PRIOR-IN-DATA
+           PERFORM UNTIL RETURN-CODE = 4
+              MOVE PI-PARTNO TO LOOKUP-PARTNO
+              CALL 'GETREC' USING
+              BY CONTENT '3'
+              BY REFERENCE IN-DATA
+
+              IF NOT LOOKUP-FOUND
+                 CALL 'FMTREC4' USING
+                 BY CONTENT 'E'
+                 BY REFERENCE PRIOR-IN-DATA, OUT-DATA
+
+                 CALL 'RPTREC' USING
+                 BY CONTENT '2'
+                 BY REFERENCE OUT-DATA
+                 ADD 1 TO TOTAL-DETAIL-WRITTEN
+              END-IF
+
+              CALL 'GETREC' USING
+              BY CONTENT '7'
+              BY REFERENCE PRIOR-IN-DATA
+           END-PERFORM
+           .
+      *** 3
+       GET-FOOTER.
            CALL 'FMTREC4' USING                       
            BY CONTENT '5'                             
            BY REFERENCE IN-DATA, OUT-DATA             
@@ -136,24 +589,110 @@
                                                      
               .                                        
                                                      
-        TERMINATION.                                  
-           PERFORM GET-FOOTER                        
-                                                    
-           CALL 'FMTREC4' USING                      
-           BY CONTENT '7'                            
-           BY REFERENCE IN-DATA, OUT-DATA            
-                                                      
-           CALL 'RPTREC' USING                       
-           BY CONTENT '2'                            
-           BY REFERENCE OUT-DATA                     
-                                                     
-           CALL 'GETREC' USING                       
-           BY CONTENT '9'                            
-           BY REFERENCE IN-DATA                      
-                                                    
-           CALL 'RPTREC' USING                       
-           BY CONTENT '9'                            
-           BY REFERENCE OUT-DATA                     
-                                                    
-           continue                                  
-           .             
+        TERMINATION.
+           IF NOT CTL-IS-COMPARE
+              CALL 'FMTREC4' USING
+              BY CONTENT 'B'
+              BY REFERENCE IN-DATA, OUT-DATA
+
+              CALL 'RPTREC' USING
+              BY CONTENT '2'
+              BY REFERENCE OUT-DATA
+
+              CALL 'FMTREC4' USING
+              BY CONTENT 'H'
+              BY REFERENCE IN-DATA, OUT-DATA
+
+              CALL 'RPTREC' USING
+              BY CONTENT '6'
+              BY REFERENCE OUT-DATA
+           END-IF
+
+           IF NOT CTL-IS-CONTINUOUS
+              AND NOT CTL-IS-COMPARE
+              PERFORM GET-FOOTER
+
+              CALL 'FMTREC4' USING
+              BY CONTENT '7'
+              BY REFERENCE IN-DATA, OUT-DATA
+
+              CALL 'RPTREC' USING
+              BY CONTENT '2'
+              BY REFERENCE OUT-DATA
+
+              CALL 'FMTREC4' USING
+              BY CONTENT 'I'
+              BY REFERENCE IN-DATA, OUT-DATA
+
+              CALL 'RPTREC' USING
+              BY CONTENT '6'
+              BY REFERENCE OUT-DATA
+           END-IF
+
+           CALL 'FMTREC4' USING
+           BY CONTENT '8'
+           BY REFERENCE IN-DATA, OUT-DATA
+           MOVE OUT-DATA(1:38) TO CKPT-TOTALS
+
+           OPEN EXTEND GTOT-FILE
+           IF GTOT-FILE-STATUS = '00'
+              MOVE SEL-CATEGORY TO GTOT-CATEGORY
+              MOVE CKPT-TOTALS  TO GTOT-TOTALS
+              WRITE GTOT-RECORD
+              CLOSE GTOT-FILE
+           END-IF
+
+           MOVE TOTAL-RECORDS-READ   TO BAL-RECORDS-READ
+           MOVE TOTAL-DETAIL-WRITTEN TO BAL-DETAIL-WRITTEN
+           MOVE CKPT-TOTAL-FLAGS     TO BAL-TOTAL-FLAGS
+           DISPLAY WS-BALANCE-LINE
+
+           ACCEPT STAT-END-TIME FROM TIME
+           MOVE STAT-START-TIME      TO STAT-O-START-TIME
+           MOVE STAT-END-TIME        TO STAT-O-END-TIME
+           MOVE TOTAL-RECORDS-READ   TO STAT-O-RECCNT
+           MOVE CKPT-TOTAL-FLAGS     TO STAT-O-FLAGGED
+           MOVE CKPT-GRAND-TOTAL     TO STAT-O-GRAND-TOTAL
+           DISPLAY WS-RUN-STATS-LINE
+
+           ACCEPT RUNLOG-RUN-DATE FROM DATE YYYYMMDD
+           OPEN EXTEND RUNLOG-FILE
+           IF RUNLOG-FILE-STATUS = '00'
+              MOVE 'MAIN'               TO RL-JOB-NAME
+              MOVE RUNLOG-RUN-DATE      TO RL-RUN-DATE
+              MOVE STAT-START-TIME      TO RL-START-TIME
+              MOVE STAT-END-TIME        TO RL-END-TIME
+              MOVE TOTAL-RECORDS-READ   TO RL-RECORDS-READ
+              MOVE TOTAL-DETAIL-WRITTEN TO RL-RECORDS-WRITTEN
+              MOVE CKPT-TOTAL-FLAGS     TO RL-FLAGGED-COUNT
+              MOVE CKPT-GRAND-TOTAL     TO RL-GRAND-TOTAL
+              WRITE RUNLOG-RECORD
+              CLOSE RUNLOG-FILE
+           END-IF
+
+           IF TRAILER-WAS-SEEN
+              AND TOTAL-RECORDS-READ NOT = TRAILER-COUNT
+              MOVE TOTAL-RECORDS-READ TO MSG-READ-COUNT
+              MOVE TRAILER-COUNT      TO MSG-TRLR-COUNT
+              CALL 'LOGGER' USING BY CONTENT 'W'
+                 BY CONTENT WS-TRAILER-MSG
+           END-IF
+
+           CALL 'GETREC' USING
+           BY CONTENT '9'
+           BY REFERENCE IN-DATA
+
+           CALL 'GETREC' USING
+           BY CONTENT 'C'
+           BY REFERENCE IN-DATA
+
+           CALL 'RPTREC' USING
+           BY CONTENT '9'
+           BY REFERENCE OUT-DATA
+
+           IF SEQ-ERROR-FOUND OR IO-ERROR-FOUND OR RPT-WRITE-ERROR-FOUND
+              MOVE 16 TO RETURN-CODE
+           END-IF
+
+           continue
+           .
