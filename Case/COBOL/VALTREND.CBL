@@ -0,0 +1,137 @@
+       identification division.
+       program-id. VALTREND.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT RUNLOG-FILE ASSIGN TO CASRUNLG
+              FILE STATUS IS RUNLOG-FILE-STATUS.
+           SELECT TRD-DATA-FILE ASSIGN TO CASTREND
+              FILE STATUS IS TRD-FILE-STATUS.
+       data division.
+       file section.
+       FD  RUNLOG-FILE.
+       copy RUNLOGRC.
+       FD  TRD-DATA-FILE.
+       01 TRD-OUT-DATA         PIC X(133).
+       working-storage section.
+       01 RUNLOG-FILE-STATUS   PIC X(02).
+       01 TRD-FILE-STATUS      PIC X(02).
+       01 TRD-WRITE-ERROR-FLAG PIC X(01) VALUE 'N'.
+           88 TRD-WRITE-ERROR-FOUND VALUE 'Y'.
+       01 WS-TRD-WRITE-MSG.
+           05 FILLER          PIC X(19)
+              VALUE 'TRD900: write fail '.
+           05 MSG-TRD-RUNDATE PIC 9(08).
+           05 FILLER          PIC X(09) VALUE ' status: '.
+           05 MSG-TRD-STATUS  PIC X(02).
+       01 RUN-COUNT            PIC 9(07) VALUE 0.
+       01 PRIOR-GRAND-TOTAL    PIC 9(08)V9(02) VALUE 0.
+       01 PRIOR-TOTAL-SEEN     PIC X(01) VALUE 'N'.
+           88 PRIOR-TOTAL-EXISTS    VALUE 'Y'.
+       01 WS-TOTAL-CHANGE      PIC S9(08)V9(02).
+       01 WS-TREND-HEADING.
+           05                  PIC X      VALUE SPACES.
+           05                  PIC X(08)  VALUE 'RUN DATE'.
+           05                  PIC X(03)  VALUE SPACES.
+           05                  PIC X(14)  VALUE 'GRAND TOTAL   '.
+           05                  PIC X(03)  VALUE SPACES.
+           05                  PIC X(09)  VALUE 'CHANGE   '.
+           05                  PIC X(03)  VALUE SPACES.
+           05                  PIC X(09)  VALUE 'EXCEPTNS '.
+           05                  PIC X(83)  VALUE SPACES.
+       01 WS-TREND-LINE.
+           05                  PIC X      VALUE SPACES.
+           05 TRD-RUN-DATE      PIC 9(08).
+           05                  PIC X(03)  VALUE SPACES.
+           05 TRD-GRAND-TOTAL   PIC $$,$$$,999.99.
+           05                  PIC X(03)  VALUE SPACES.
+           05 TRD-TOTAL-CHANGE  PIC -$$,$$$,999.99.
+           05                  PIC X(03)  VALUE SPACES.
+           05 TRD-EXCEPTIONS    PIC ZZ9.
+           05                  PIC X(85)  VALUE SPACES.
+       01 WS-TREND-SUMMARY-LINE.
+           05 FILLER          PIC X(17) VALUE 'RUNS CHARTED:    '.
+           05 SUM-RUN-COUNT   PIC ZZZZZZ9.
+       procedure division.
+       MAINLINE.
+           MOVE 0 TO RETURN-CODE
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'TRD001: Starting program'
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-HISTORY UNTIL RETURN-CODE = 4
+           PERFORM TERMINATION
+           CALL 'LOGGER' USING BY CONTENT 'I'
+                BY CONTENT Z'TRD999: All done'
+           GOBACK
+           .
+
+       INITIALIZATION.
+           OPEN INPUT RUNLOG-FILE
+           OPEN OUTPUT TRD-DATA-FILE
+
+           WRITE TRD-OUT-DATA FROM WS-TREND-HEADING
+           IF TRD-FILE-STATUS NOT = '00'
+              MOVE 'Y'             TO TRD-WRITE-ERROR-FLAG
+              MOVE 0               TO MSG-TRD-RUNDATE
+              MOVE TRD-FILE-STATUS TO MSG-TRD-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-TRD-WRITE-MSG
+           END-IF
+
+           READ RUNLOG-FILE
+              AT END
+                 MOVE 4 TO RETURN-CODE
+           END-READ
+           .
+
+       PROCESS-HISTORY.
+           PERFORM WRITE-TREND-LINE
+
+           READ RUNLOG-FILE
+              AT END
+                 MOVE 4 TO RETURN-CODE
+           END-READ
+           .
+
+       WRITE-TREND-LINE.
+           ADD 1 TO RUN-COUNT
+           MOVE RL-RUN-DATE     TO TRD-RUN-DATE
+           MOVE RL-GRAND-TOTAL  TO TRD-GRAND-TOTAL
+           MOVE RL-FLAGGED-COUNT TO TRD-EXCEPTIONS
+
+           IF PRIOR-TOTAL-EXISTS
+              COMPUTE WS-TOTAL-CHANGE =
+                 RL-GRAND-TOTAL - PRIOR-GRAND-TOTAL
+              MOVE WS-TOTAL-CHANGE TO TRD-TOTAL-CHANGE
+           ELSE
+              MOVE 0 TO TRD-TOTAL-CHANGE
+           END-IF
+
+           WRITE TRD-OUT-DATA FROM WS-TREND-LINE
+           PERFORM CHECK-WRITE-STATUS
+
+           MOVE RL-GRAND-TOTAL TO PRIOR-GRAND-TOTAL
+           MOVE 'Y' TO PRIOR-TOTAL-SEEN
+           .
+
+       CHECK-WRITE-STATUS.
+           IF TRD-FILE-STATUS NOT = '00'
+              MOVE 'Y'             TO TRD-WRITE-ERROR-FLAG
+              MOVE RL-RUN-DATE     TO MSG-TRD-RUNDATE
+              MOVE TRD-FILE-STATUS TO MSG-TRD-STATUS
+              CALL 'LOGGER' USING BY CONTENT 'E'
+                   BY CONTENT WS-TRD-WRITE-MSG
+           END-IF
+           .
+
+       TERMINATION.
+           CLOSE RUNLOG-FILE
+           CLOSE TRD-DATA-FILE
+
+           IF TRD-WRITE-ERROR-FOUND
+              MOVE 16 TO RETURN-CODE
+           END-IF
+
+           MOVE RUN-COUNT TO SUM-RUN-COUNT
+           DISPLAY WS-TREND-SUMMARY-LINE
+           .
